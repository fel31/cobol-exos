@@ -0,0 +1,22 @@
+000100******************************************************************
+000200* COPYBOOK:   RECONREC
+000300* PURPOSE:    ONE EXCEPTION RECORD FROM THE ROSTER RECONCILIATION
+000400*             PASS - EITHER A GRADE WITH NO MATCHING ENROLLMENT OR
+000500*             AN ENROLLED STUDENT WITH NO GRADE. INCLUDED FROM THE
+000600*             05-LEVEL DOWN SO THE INCLUDING PROGRAM SUPPLIES ITS
+000700*             OWN 01-LEVEL.
+000800*
+000900* MAINTENANCE LOG
+001000* DATE       AUTHOR        MAINTENANCE REQUIREMENT
+001100* ---------  ------------  ---------------------------------------
+001200* 08/09/26   R.DELACROIX   INITIAL VERSION.
+001300******************************************************************
+001400     05  RC-SEQUENCE-NBR           PIC 9(05).
+001500     05  FILLER                    PIC X(01)     VALUE SPACE.
+001600     05  RC-STUDENT-ID             PIC X(06).
+001700     05  FILLER                    PIC X(01)     VALUE SPACE.
+001800     05  RC-LAST-NAME              PIC X(15).
+001900     05  FILLER                    PIC X(01)     VALUE SPACE.
+002000     05  RC-FIRST-NAME             PIC X(15).
+002100     05  FILLER                    PIC X(01)     VALUE SPACE.
+002200     05  RC-REASON                 PIC X(30).
