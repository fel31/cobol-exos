@@ -0,0 +1,16 @@
+000100******************************************************************
+000200* COPYBOOK:   STUNOTE
+000300* PURPOSE:    STUDENT IDENTIFICATION CARRIED ALONGSIDE A GRADE SO
+000400*             EVERY DISPLAY LINE AND REPORT CAN BE TRACED BACK TO
+000500*             A SPECIFIC STUDENT. INCLUDED FROM THE 05-LEVEL DOWN
+000600*             SO THE INCLUDING PROGRAM SUPPLIES ITS OWN 01-LEVEL.
+000700*
+000800* MAINTENANCE LOG
+000900* DATE       AUTHOR        MAINTENANCE REQUIREMENT
+001000* ---------  ------------  ---------------------------------------
+001100* 08/09/26   R.DELACROIX   INITIAL VERSION.
+001200******************************************************************
+001300     05  SN-STUDENT-ID             PIC X(06).
+001400     05  SN-LAST-NAME              PIC X(15).
+001500     05  SN-FIRST-NAME             PIC X(15).
+001600     05  SN-NOTE                   PIC 9(02).
