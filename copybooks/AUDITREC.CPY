@@ -0,0 +1,26 @@
+000100******************************************************************
+000200* COPYBOOK:   AUDITREC
+000300* PURPOSE:    ONE AUDIT-TRAIL RECORD PER INTERACTIVELY-ACCEPTED
+000400*             GRADE - WHO ENTERED IT, WHEN, AND WHAT WAS KEYED -
+000500*             SO A QUESTIONED GRADE CAN BE TRACED BACK LATER.
+000600*             INCLUDED FROM THE 05-LEVEL DOWN SO THE INCLUDING
+000700*             PROGRAM SUPPLIES ITS OWN 01-LEVEL.
+000800*
+000900* MAINTENANCE LOG
+001000* DATE       AUTHOR        MAINTENANCE REQUIREMENT
+001100* ---------  ------------  ---------------------------------------
+001200* 08/09/26   R.DELACROIX   INITIAL VERSION.
+001300******************************************************************
+001400     05  AL-ENTRY-DATE             PIC 9(08).
+001500     05  FILLER                    PIC X(01)     VALUE SPACE.
+001600     05  AL-ENTRY-TIME             PIC 9(08).
+001700     05  FILLER                    PIC X(01)     VALUE SPACE.
+001800     05  AL-OPERATOR-ID            PIC X(08).
+001900     05  FILLER                    PIC X(01)     VALUE SPACE.
+002000     05  AL-STUDENT-ID             PIC X(06).
+002100     05  FILLER                    PIC X(01)     VALUE SPACE.
+002200     05  AL-EXAM-SCORE             PIC 9(02).
+002300     05  FILLER                    PIC X(01)     VALUE SPACE.
+002400     05  AL-COURSEWORK-SCORE       PIC 9(02).
+002500     05  FILLER                    PIC X(01)     VALUE SPACE.
+002600     05  AL-FINAL-NOTE             PIC 9(02).
