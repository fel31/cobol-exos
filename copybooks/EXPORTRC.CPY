@@ -0,0 +1,19 @@
+000100******************************************************************
+000200* COPYBOOK:   EXPORTRC
+000300* PURPOSE:    ONE FIXED-FORMAT LETTER-GRADE EXPORT RECORD FOR THE
+000400*             REGISTRAR'S DOWNSTREAM EXTRACT JOB - STUDENT ID, THE
+000500*             FINAL WS-NOTE VALUE, AND THE SHORT CATEGORY CODE THE
+000600*             CLASSIFICATION EVALUATE SET. INCLUDED FROM THE
+000700*             05-LEVEL DOWN SO THE INCLUDING PROGRAM SUPPLIES ITS
+000800*             OWN 01-LEVEL.
+000900*
+001000* MAINTENANCE LOG
+001100* DATE       AUTHOR        MAINTENANCE REQUIREMENT
+001200* ---------  ------------  ---------------------------------------
+001300* 08/09/26   R.DELACROIX   INITIAL VERSION.
+001400******************************************************************
+001500     05  EG-STUDENT-ID             PIC X(06).
+001600     05  FILLER                    PIC X(01)     VALUE SPACE.
+001700     05  EG-NOTE                   PIC 9(02).
+001800     05  FILLER                    PIC X(01)     VALUE SPACE.
+001900     05  EG-LETTER-CODE            PIC X(02).
