@@ -0,0 +1,15 @@
+000100******************************************************************
+000200* COPYBOOK:   LANG
+000300* PURPOSE:    RUN-TIME LANGUAGE SWITCH FOR THE CLASSIFICATION AND
+000400*             ERROR MESSAGE TEXT - FRENCH (SHOP DEFAULT) OR
+000500*             ENGLISH - SO BOTH EXO2NOTES VARIANTS PICK THEIR
+000600*             DISPLAY LITERALS FROM THE SAME FLAG.
+000700*
+000800* MAINTENANCE LOG
+000900* DATE       AUTHOR        MAINTENANCE REQUIREMENT
+001000* ---------  ------------  ---------------------------------------
+001100* 08/09/26   R.DELACROIX   INITIAL VERSION.
+001200******************************************************************
+001300 01  WS-LANG-SWITCH            PIC X(01)     VALUE 'F'.
+001400     88  WS-LANG-FRENCH        VALUE 'F'.
+001500     88  WS-LANG-ENGLISH       VALUE 'E'.
