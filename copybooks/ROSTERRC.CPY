@@ -0,0 +1,16 @@
+000100******************************************************************
+000200* COPYBOOK:   ROSTERRC
+000300* PURPOSE:    ONE RECORD OF THE CLASS ENROLLMENT/ROSTER FILE USED
+000400*             TO RECONCILE STUDENT-GRADES AGAINST WHO IS ACTUALLY
+000500*             ENROLLED BEFORE CLASSIFICATION RUNS. INCLUDED FROM
+000600*             THE 05-LEVEL DOWN SO THE INCLUDING PROGRAM SUPPLIES
+000700*             ITS OWN 01-LEVEL.
+000800*
+000900* MAINTENANCE LOG
+001000* DATE       AUTHOR        MAINTENANCE REQUIREMENT
+001100* ---------  ------------  ---------------------------------------
+001200* 08/09/26   R.DELACROIX   INITIAL VERSION.
+001300******************************************************************
+001400     05  RO-STUDENT-ID             PIC X(06).
+001500     05  RO-LAST-NAME              PIC X(15).
+001600     05  RO-FIRST-NAME             PIC X(15).
