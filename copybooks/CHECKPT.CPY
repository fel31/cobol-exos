@@ -0,0 +1,47 @@
+000100******************************************************************
+000200* COPYBOOK:   CHECKPT
+000300* PURPOSE:    THE ONE-RECORD RESTART/CHECKPOINT FILE FOR A BATCH
+000400*             GRADE RUN - THE RELATIVE RECORD NUMBER AND STUDENT
+000500*             ID OF THE LAST STUDENT-GRADES RECORD SUCCESSFULLY
+000600*             PROCESSED, SO A KILLED RUN CAN BE RESUMED INSTEAD OF
+000700*             REPROCESSING THE WHOLE CLASS LIST. A RECORD NUMBER
+000800*             OF ZERO MEANS THE LAST RUN WENT TO COMPLETION.
+000900*             INCLUDED FROM THE 05-LEVEL DOWN SO THE INCLUDING
+001000*             PROGRAM SUPPLIES ITS OWN 01-LEVEL.
+001100*
+001200* MAINTENANCE LOG
+001300* DATE       AUTHOR        MAINTENANCE REQUIREMENT
+001400* ---------  ------------  ---------------------------------------
+001500* 08/09/26   R.DELACROIX   INITIAL VERSION.
+001550* 08/09/26   R.DELACROIX   ADDED THE RUNNING REJECT/RECON/CLASS-
+001560*                          SUMMARY COUNTERS SO A RESUMED RUN CAN
+001570*                          RESTORE THEM INSTEAD OF REPORTING TOTALS
+001580*                          FOR ONLY THE POST-RESUME TAIL.
+001600******************************************************************
+001700     05  CK-RECORD-NUMBER          PIC 9(07).
+001800     05  FILLER                    PIC X(01)     VALUE SPACE.
+001900     05  CK-STUDENT-ID             PIC X(06).
+001910     05  FILLER                    PIC X(01)     VALUE SPACE.
+001920     05  CK-REJECT-COUNT           PIC 9(05).
+001930     05  FILLER                    PIC X(01)     VALUE SPACE.
+001940     05  CK-RECON-COUNT            PIC 9(05).
+001950     05  FILLER                    PIC X(01)     VALUE SPACE.
+001960     05  CK-VALID-COUNT            PIC 9(05).
+001970     05  FILLER                    PIC X(01)     VALUE SPACE.
+001980     05  CK-NOTE-TOTAL             PIC 9(07).
+001990     05  FILLER                    PIC X(01)     VALUE SPACE.
+002000     05  CK-MIN-NOTE               PIC 9(02).
+002010     05  FILLER                    PIC X(01)     VALUE SPACE.
+002020     05  CK-MAX-NOTE               PIC 9(02).
+002030     05  FILLER                    PIC X(01)     VALUE SPACE.
+002040     05  CK-MEDIOCRE-COUNT         PIC 9(05).
+002050     05  FILLER                    PIC X(01)     VALUE SPACE.
+002060     05  CK-MOYEN-COUNT            PIC 9(05).
+002070     05  FILLER                    PIC X(01)     VALUE SPACE.
+002080     05  CK-ASSEZBIEN-COUNT        PIC 9(05).
+002090     05  FILLER                    PIC X(01)     VALUE SPACE.
+002100     05  CK-BIEN-COUNT             PIC 9(05).
+002110     05  FILLER                    PIC X(01)     VALUE SPACE.
+002120     05  CK-TB-COUNT               PIC 9(05).
+002130     05  FILLER                    PIC X(01)     VALUE SPACE.
+002140     05  CK-EXCELLENT-COUNT        PIC 9(05).
