@@ -0,0 +1,16 @@
+000100******************************************************************
+000200* COPYBOOK:   ASSESSWT
+000300* PURPOSE:    SHOP-STANDARD WEIGHTS APPLIED TO THE TWO ASSESS
+000400*             COMPONENT SCORES (EXAM, COURSEWORK) WHEN COMPUTING
+000500*             A STUDENT'S FINAL WS-NOTE. KEPT AS A SEPARATE
+000600*             01-LEVEL ITEM SINCE THE WEIGHTS ARE SHOP POLICY,
+000700*             NOT PER-STUDENT DATA.
+000800*
+000900* MAINTENANCE LOG
+001000* DATE       AUTHOR        MAINTENANCE REQUIREMENT
+001100* ---------  ------------  ---------------------------------------
+001200* 08/09/26   R.DELACROIX   INITIAL VERSION.
+001300******************************************************************
+001400 01  AW-WEIGHTS.
+001500     05  AW-EXAM-WEIGHT            PIC 9V9       VALUE 0.6.
+001600     05  AW-COURSEWORK-WEIGHT      PIC 9V9       VALUE 0.4.
