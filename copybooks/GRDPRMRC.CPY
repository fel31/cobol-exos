@@ -0,0 +1,19 @@
+000100******************************************************************
+000200* COPYBOOK:   GRDPRMRC
+000300* PURPOSE:    ONE RECORD OF THE GRDPARM GRADE-THRESHOLD PARAMETER
+000400*             FILE - A TWO-CHARACTER CATEGORY CODE PLUS ITS LOW
+000500*             AND HIGH WS-NOTE BOUNDARY. INCLUDED FROM THE
+000600*             05-LEVEL DOWN SO THE INCLUDING PROGRAM SUPPLIES ITS
+000700*             OWN 01-LEVEL.
+000800*
+000900* CATEGORY CODES: ME=MEDIOCRE  MO=MOYEN  AB=ASSEZBIEN  BI=BIEN
+001000*                 TB=TB        EX=EXCELLENT
+001100*
+001200* MAINTENANCE LOG
+001300* DATE       AUTHOR        MAINTENANCE REQUIREMENT
+001400* ---------  ------------  ---------------------------------------
+001500* 08/09/26   R.DELACROIX   INITIAL VERSION.
+001600******************************************************************
+001700     05  GP-CATEGORY-CODE         PIC X(02).
+001800     05  GP-LOW                   PIC 9(02).
+001900     05  GP-HIGH                  PIC 9(02).
