@@ -0,0 +1,14 @@
+000100******************************************************************
+000200* COPYBOOK:   ASSESS
+000300* PURPOSE:    THE TWO RAW COMPONENT SCORES (EXAM, COURSEWORK)
+000400*             THAT ARE WEIGHTED TOGETHER INTO A STUDENT'S FINAL
+000500*             WS-NOTE. INCLUDED FROM THE 05-LEVEL DOWN SO THE
+000600*             INCLUDING PROGRAM SUPPLIES ITS OWN 01-LEVEL.
+000700*
+000800* MAINTENANCE LOG
+000900* DATE       AUTHOR        MAINTENANCE REQUIREMENT
+001000* ---------  ------------  ---------------------------------------
+001100* 08/09/26   R.DELACROIX   INITIAL VERSION.
+001200******************************************************************
+001300     05  AS-EXAM-SCORE             PIC 9(02).
+001400     05  AS-COURSEWORK-SCORE       PIC 9(02).
