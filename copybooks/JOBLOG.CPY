@@ -0,0 +1,23 @@
+000100******************************************************************
+000200* COPYBOOK:   JOBLOG
+000300* PURPOSE:    ONE RECORD OF THE COMBINED JOBLOG FILE SHARED BY THE
+000400*             HELLOWORLD BANNER STEP (RECORD TYPE 'H') AND THE
+000500*             EXO2NOTES BATCH STEP'S END-OF-RUN SUMMARY (RECORD
+000600*             TYPE 'S'), SO ONE SCHEDULED RUN OF THE JOB LEAVES
+000700*             ONE COMBINED LOG INSTEAD OF SCATTERED CONSOLE
+000800*             DISPLAY OUTPUT FROM SEPARATE PROGRAMS. INCLUDED
+000900*             FROM THE 05-LEVEL DOWN SO THE INCLUDING PROGRAM
+001000*             SUPPLIES ITS OWN 01-LEVEL.
+001100*
+001200* MAINTENANCE LOG
+001300* DATE       AUTHOR        MAINTENANCE REQUIREMENT
+001400* ---------  ------------  ---------------------------------------
+001500* 08/09/26   R.DELACROIX   INITIAL VERSION.
+001600******************************************************************
+001700     05  JL-RECORD-TYPE            PIC X(01).
+001800     05  FILLER                    PIC X(01)     VALUE SPACE.
+001900     05  JL-RUN-DATE               PIC 9(08).
+002000     05  FILLER                    PIC X(01)     VALUE SPACE.
+002100     05  JL-RUN-TIME               PIC 9(08).
+002200     05  FILLER                    PIC X(01)     VALUE SPACE.
+002300     05  JL-DETAIL                 PIC X(50).
