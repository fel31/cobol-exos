@@ -0,0 +1,38 @@
+000100******************************************************************
+000200* COPYBOOK:   CATRPTLN
+000300* PURPOSE:    PRINT-IMAGE LINE LAYOUTS FOR THE CATEGORY-SEQUENCE
+000400*             GRADE REPORT - THE REPORT STEP THAT PRINTS THE
+000500*             LETTER-GRADE EXPORT FILE AFTER IT HAS BEEN SORTED BY
+000600*             CATEGORY CODE. THREE INDEPENDENT 80-BYTE LINE
+000700*             LAYOUTS (HEADING, DETAIL, CATEGORY-BREAK FOOTER),
+000800*             EACH MOVED INTO THE COMMON FD RECORD BEFORE IT IS
+000900*             WRITTEN.
+001000*
+001100* MAINTENANCE LOG
+001200* DATE       AUTHOR        MAINTENANCE REQUIREMENT
+001300* ---------  ------------  ---------------------------------------
+001400* 08/09/26   R.DELACROIX   INITIAL VERSION.
+001500******************************************************************
+001600 01  WS-CR-HEADING-LINE.
+001700     05  FILLER            PIC X(25)
+001800         VALUE 'GRADES BY CATEGORY REPORT'.
+001900     05  FILLER            PIC X(11) VALUE ' RUN DATE: '.
+002000     05  WS-CR-RUN-DATE    PIC X(08).
+002100     05  FILLER            PIC X(36) VALUE SPACES.
+002200
+002300 01  WS-CR-CATEGORY-LINE.
+002400     05  FILLER            PIC X(11) VALUE 'CATEGORY - '.
+002500     05  WS-CR-C-TEXT      PIC X(20).
+002600     05  FILLER            PIC X(49) VALUE SPACES.
+002700
+002800 01  WS-CR-DETAIL-LINE.
+002900     05  FILLER                PIC X(04) VALUE SPACES.
+003000     05  WS-CR-D-STUDENT-ID    PIC X(08).
+003100     05  FILLER                PIC X(04) VALUE SPACES.
+003200     05  WS-CR-D-NOTE          PIC Z9.
+003300     05  FILLER                PIC X(62) VALUE SPACES.
+003400
+003500 01  WS-CR-FOOTER-LINE.
+003600     05  WS-CR-F-LABEL         PIC X(20).
+003700     05  WS-CR-F-VALUE         PIC ZZZZ9.
+003800     05  FILLER                PIC X(55) VALUE SPACES.
