@@ -0,0 +1,27 @@
+000100******************************************************************
+000200* COPYBOOK:   GRDTHRSH
+000300* PURPOSE:    GRADE-BOUNDARY THRESHOLDS TESTED BY THE EVALUATE IN
+000400*             PLACE OF HARDCODED 88-LEVEL VALUE RANGES ON WS-NOTE,
+000500*             SO THE BOUNDARIES CAN BE RETUNED PER COURSE FROM THE
+000600*             GRDPARM PARAMETER FILE WITHOUT A SOURCE CHANGE. THE
+000700*             VALUE CLAUSES BELOW ARE THE SHOP-STANDARD DEFAULTS
+000800*             USED WHEN NO PARAMETER FILE IS SUPPLIED.
+000900*
+001000* MAINTENANCE LOG
+001100* DATE       AUTHOR        MAINTENANCE REQUIREMENT
+001200* ---------  ------------  ---------------------------------------
+001300* 08/09/26   R.DELACROIX   INITIAL VERSION.
+001400******************************************************************
+001500 01  GT-THRESHOLDS.
+001600     05  GT-MEDIOCRE-LOW       PIC 9(02)     VALUE 00.
+001700     05  GT-MEDIOCRE-HIGH      PIC 9(02)     VALUE 07.
+001800     05  GT-MOYEN-LOW          PIC 9(02)     VALUE 08.
+001900     05  GT-MOYEN-HIGH         PIC 9(02)     VALUE 12.
+002000     05  GT-ASSEZBIEN-LOW      PIC 9(02)     VALUE 13.
+002100     05  GT-ASSEZBIEN-HIGH     PIC 9(02)     VALUE 14.
+002200     05  GT-BIEN-LOW           PIC 9(02)     VALUE 15.
+002300     05  GT-BIEN-HIGH          PIC 9(02)     VALUE 16.
+002400     05  GT-TB-LOW             PIC 9(02)     VALUE 17.
+002500     05  GT-TB-HIGH            PIC 9(02)     VALUE 18.
+002600     05  GT-EXCELLENT-LOW      PIC 9(02)     VALUE 19.
+002700     05  GT-EXCELLENT-HIGH     PIC 9(02)     VALUE 20.
