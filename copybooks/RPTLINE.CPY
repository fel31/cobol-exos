@@ -0,0 +1,62 @@
+000100******************************************************************
+000200* COPYBOOK:   RPTLINE
+000300* PURPOSE:    PRINT-IMAGE LINE LAYOUTS FOR THE CLASS GRADE REPORT.
+000400*             FOUR INDEPENDENT 80-BYTE LINE LAYOUTS (HEADING,
+000500*             COLUMN HEADER, DETAIL, FOOTER), EACH MOVED INTO THE
+000600*             COMMON FD RECORD BEFORE IT IS WRITTEN.
+000700*
+000800* MAINTENANCE LOG
+000900* DATE       AUTHOR        MAINTENANCE REQUIREMENT
+001000* ---------  ------------  ---------------------------------------
+001100* 08/09/26   R.DELACROIX   INITIAL VERSION.
+001150* 08/09/26   R.DELACROIX   ADDED WS-RPT-F-COUNT (INTEGER-ONLY
+001160*                          EDITING) FOR THE FOOTER'S COUNT/MIN/
+001170*                          MAX LINES - WS-RPT-F-VALUE'S 9.9
+001180*                          EDITING ALIGNED THOSE INTEGER FIELDS
+001190*                          ON THE IMPLIED DECIMAL POINT AND
+001200*                          PRINTED A SPURIOUS ".0" ON EVERY ONE
+001210*                          OF THEM. WS-RPT-F-VALUE IS NOW USED
+001220*                          ONLY FOR THE MOYENNE/AVERAGE LINE.
+001225*                          ALSO ADDED WS-RPT-F-VALUE-X, AN
+001226*                          ALPHANUMERIC VIEW OF THE SAME BYTES,
+001227*                          SO THE CALLER CAN BLANK THE FIELD
+001228*                          BEFORE EDITING WS-RPT-F-COUNT INTO IT
+001229*                          (A MOVE OF SPACES DIRECTLY TO A
+001230*                          NUMERIC-EDITED ITEM IS NOT PORTABLE).
+001231******************************************************************
+001300 01  WS-RPT-HEADING-LINE.
+001400     05  FILLER            PIC X(20)
+001500         VALUE 'CLASS GRADE REPORT -'.
+001600     05  FILLER            PIC X(11) VALUE ' RUN DATE: '.
+001700     05  WS-RPT-RUN-DATE   PIC X(08).
+001800     05  FILLER            PIC X(08) VALUE ' PAGE : '.
+001900     05  WS-RPT-PAGE-NBR   PIC ZZ9.
+002000     05  FILLER            PIC X(30) VALUE SPACES.
+002100
+002200 01  WS-RPT-COLUMN-HDR.
+002300     05  FILLER            PIC X(08) VALUE 'STUD ID '.
+002400     05  FILLER            PIC X(16)
+002500         VALUE 'LAST NAME'.
+002600     05  FILLER            PIC X(16)
+002700         VALUE 'FIRST NAME'.
+002800     05  FILLER            PIC X(06) VALUE 'NOTE  '.
+002900     05  FILLER            PIC X(20) VALUE 'CATEGORY'.
+003000     05  FILLER            PIC X(14) VALUE SPACES.
+003100
+003200 01  WS-RPT-DETAIL-LINE.
+003300     05  WS-RPT-D-STUDENT-ID   PIC X(08).
+003400     05  WS-RPT-D-LAST-NAME    PIC X(16).
+003500     05  WS-RPT-D-FIRST-NAME   PIC X(16).
+003600     05  WS-RPT-D-NOTE         PIC Z9.
+003700     05  FILLER                PIC X(04) VALUE SPACES.
+003800     05  WS-RPT-D-CATEGORY     PIC X(20).
+003900     05  FILLER                PIC X(14) VALUE SPACES.
+004000
+004100 01  WS-RPT-FOOTER-LINE.
+004200     05  WS-RPT-F-LABEL        PIC X(20).
+004300     05  WS-RPT-F-VALUE        PIC ZZZZ9.9.
+004350     05  WS-RPT-F-COUNT REDEFINES WS-RPT-F-VALUE
+004360                               PIC ZZZZ9.
+004370     05  WS-RPT-F-VALUE-X REDEFINES WS-RPT-F-VALUE
+004380                               PIC X(07).
+004400     05  FILLER                PIC X(53) VALUE SPACES.
