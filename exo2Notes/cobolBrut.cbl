@@ -1,70 +1,977 @@
-      *****************************************************************
-      * Program name:    Notes                               
-      * Original author: Souad                               
-      *
-      * Maintenence Log                                              
-      * Date      Author        Maintenance Requirement               
-      * --------- ------------  --------------------------------------- 
-      * 01/01/08 Souad  Created for COBOL class         
-      *                                                               
-      *****************************************************************
-                
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. exo2Notes.
-       
-       
-       DATA DIVISION.
-       
-       WORKING-STORAGE SECTION.
-       01  WS-NOTE pic 9(2).
-           88 MEDIOCRE  value 0 THRU 7.
-           88 MOYEN     value 8 THRU 12.
-           88 ASSEZBIEN value 13 THRU 14.
-           88 BIEN      value 15 THRU 16.
-           88 TB        value 17 THRU 18.
-           88 EXCELLENT value 19 THRU 20.
-       
-       01 WS-NOTE-BRUT pic 99. 
-       
-       PROCEDURE DIVISION.
-           Perform Assignment.
-           PErform Processing1.
-           PErform EndProgram.
-       
-       Assignment.
-           initialize WS-NOTE-BRUT
-           Move 12 to WS-NOTE-BRUT 
-           Move WS-NOTE-BRUT TO WS-NOTE
-           .
-       
-       Processing1.
-          Perform errors-management.
-           EVALUATE TRUE
-               WHEN MEDIOCRE
-               DISPLAY "note médiocre"
-               WHEN MOYEN
-               DISPLAY "note moyenne"
-               WHEN ASSEZBIEN
-               DISPLAY 'assez bien'
-               WHEN BIEN
-               DISPLAY 'bien'
-               WHEN TB
-               DISPLAY 'TB'
-               WHEN EXCELLENT
-               DISPLAY 'excellent'
-               WHEN OTHER
-               DISPLAY 'problème note  ' WS-NOTE
-           END-EVALUATE
-           .
-           
-       errors-management.
-           if WS-NOTE-BRUT IS NOT NUMERIC 
-               display 'erreur ----> note non numérique'
-               STOP RUN
-           end-if
-           .
-       
-       EndProgram.
-           STOP RUN
-           .
+000100******************************************************************
+000200* PROGRAM NAME:    EXO2NOTES  (BATCH/FILE-DRIVEN VARIANT)
+000300* ORIGINAL AUTHOR: SOUAD
+000400* INSTALLATION:    COBOL DEVELOPMENT CENTER
+000500* DATE-WRITTEN:    01/01/08
+000600*
+000700* MAINTENANCE LOG
+000800* DATE       AUTHOR        MAINTENANCE REQUIREMENT
+000900* ---------  ------------  ---------------------------------------
+001000* 01/01/08   SOUAD         CREATED FOR COBOL CLASS
+001100* 08/09/26   R.DELACROIX   REPLACED THE SINGLE HARDCODED MOVE WITH
+001110*                          A FILE-DRIVEN BATCH LOOP OVER A
+001120*                          STUDENT-GRADES INPUT FILE SO A WHOLE
+001130*                          CLASS CAN BE CLASSIFIED IN ONE RUN.
+001140* 08/09/26   R.DELACROIX   ERRORS-MANAGEMENT NO LONGER STOPS THE
+001150*                          RUN ON A BAD NOTE; THE RECORD IS
+001160*                          WRITTEN TO A REJECT FILE AND THE BATCH
+001170*                          CONTINUES, WITH A REJECT COUNT AT THE
+001180*                          END OF THE RUN.
+001190* 08/09/26   R.DELACROIX   STUDENT-GRADES RECORD NOW CARRIES THE
+001200*                          STUDENT ID/NAME (COPYBOOK STUNOTE) SO
+001210*                          EVERY DISPLAY LINE NAMES THE STUDENT.
+001220* 08/09/26   R.DELACROIX   ADDED 7000-SUMMARY: COUNT PER GRADE
+001230*                          CATEGORY PLUS MIN/MAX/AVERAGE AT THE
+001240*                          END OF THE RUN.
+001250* 08/09/26   R.DELACROIX   ADDED A HEADED PRINT-IMAGE REPORT FILE
+001260*                          (HEADING/COLUMN HEADER/DETAIL/FOOTER
+001270*                          WITH PAGE BREAKS) ALONGSIDE THE SYSOUT
+001280*                          DISPLAY TRACE.
+001290* 08/09/26   R.DELACROIX   GRADE-BOUNDARY 88-LEVELS REPLACED WITH
+001300*                          GT-xxx-LOW/HIGH THRESHOLDS LOADED FROM
+001310*                          THE GRDPARM PARAMETER FILE (IF PRESENT)
+001320*                          SO BANDS CAN BE RETUNED PER COURSE
+001330*                          WITHOUT A RECOMPILE.
+001340* 08/09/26   R.DELACROIX   STUDENT-GRADES RECORD NOW CARRIES AN
+001350*                          EXAM SCORE AND A COURSEWORK SCORE
+001360*                          (COPYBOOK ASSESS) INSTEAD OF ONE RAW
+001370*                          ENTRY. WS-NOTE IS NOW A WEIGHTED
+001380*                          AVERAGE OF THE TWO (COPYBOOK ASSESSWT)
+001390*                          BEFORE CLASSIFICATION.
+001400* 08/09/26   R.DELACROIX   CLASSIFICATION AND REJECT MESSAGES CAN
+001410*                          NOW BE PRODUCED IN FRENCH (DEFAULT) OR
+001420*                          ENGLISH, PICKED BY WS-LANG-SWITCH
+001430*                          (COPYBOOK LANG), OPTIONALLY OVERRIDDEN
+001440*                          FROM THE LANGPARM PARAMETER FILE.
+001450* 08/09/26   R.DELACROIX   ADDED A ROSTER RECONCILIATION PASS: IF
+001460*                          AN ENROLLMENT FILE IS SUPPLIED, EVERY
+001470*                          GRADE IS CHECKED AGAINST IT AS IT IS
+001480*                          CLASSIFIED, AND ANY ENROLLED STUDENT
+001490*                          LEFT UNMATCHED AT END OF RUN IS ALSO
+001495*                          FLAGGED - BOTH KINDS OF MISMATCH GO TO
+001497*                          A RECONCILIATION EXCEPTION FILE.
+001498* 08/09/26   R.DELACROIX   ADDED A LETTER-GRADE EXPORT FILE (STUDENT
+001499*                          ID, FINAL NOTE, CATEGORY CODE) SO THE
+001501*                          REGISTRAR'S DOWNSTREAM EXTRACT JOB HAS A
+001502*                          MACHINE-READABLE RESULT INSTEAD OF A
+001503*                          DISPLAY/REPORT TRACE.
+001504* 08/09/26   R.DELACROIX   ADDED A RESTART/CHECKPOINT FILE: EVERY
+001505*                          50 RECORDS THE LAST STUDENT ID AND
+001506*                          RELATIVE RECORD NUMBER PROCESSED ARE
+001507*                          SAVED, AND STARTUP CHECKS FOR ONE SO A
+001508*                          KILLED RUN CAN PICK UP WHERE IT LEFT OFF
+001509*                          INSTEAD OF REPROCESSING THE CLASS LIST.
+001510******************************************************************
+001600 IDENTIFICATION DIVISION.
+001700 PROGRAM-ID. exo2Notes.
+001800 AUTHOR. Souad.
+001900 INSTALLATION. COBOL DEVELOPMENT CENTER.
+002000 DATE-WRITTEN. 01/01/08.
+002100 DATE-COMPILED. 08/09/26.
+002200 SECURITY. NON-CONFIDENTIAL.
+002300******************************************************************
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT STUDENT-GRADES ASSIGN TO STUGRDIN
+002800         ORGANIZATION IS LINE SEQUENTIAL.
+002810     SELECT REJECT-FILE ASSIGN TO REJECTS
+002815         ORGANIZATION IS LINE SEQUENTIAL
+002816         FILE STATUS IS WS-REJECT-STATUS.
+002830     SELECT REPORT-FILE ASSIGN TO CLASSRPT
+002835         ORGANIZATION IS LINE SEQUENTIAL
+002836         FILE STATUS IS WS-REPORT-STATUS.
+002850     SELECT GRADE-PARMS ASSIGN TO GRDPARM
+002860         ORGANIZATION IS LINE SEQUENTIAL
+002870         FILE STATUS IS WS-GRDPARM-STATUS.
+002880     SELECT LANG-PARM ASSIGN TO LANGPARM
+002890         ORGANIZATION IS LINE SEQUENTIAL
+002895         FILE STATUS IS WS-LANGPARM-STATUS.
+002896     SELECT ROSTER-FILE ASSIGN TO ROSTER
+002897         ORGANIZATION IS LINE SEQUENTIAL
+002898         FILE STATUS IS WS-ROSTER-STATUS.
+002899     SELECT RECON-FILE ASSIGN TO RECONOUT
+002900         ORGANIZATION IS LINE SEQUENTIAL
+002912         FILE STATUS IS WS-RECON-STATUS.
+002901     SELECT EXPORT-FILE ASSIGN TO GRADEXPT
+002902         ORGANIZATION IS LINE SEQUENTIAL
+002913         FILE STATUS IS WS-EXPORT-STATUS.
+002904     SELECT CHECKPOINT-FILE ASSIGN TO CHKPOINT
+002905         ORGANIZATION IS LINE SEQUENTIAL
+002906         FILE STATUS IS WS-CHKPT-STATUS.
+002907     SELECT JOB-LOG ASSIGN TO JOBLOG
+002908         ORGANIZATION IS LINE SEQUENTIAL
+002909         FILE STATUS IS WS-JOBLOG-STATUS.
+002903
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  STUDENT-GRADES
+003300     RECORDING MODE IS F.
+003400 01  SG-RECORD.
+003410     COPY STUNOTE.
+003412     COPY ASSESS.
+003420     05  FILLER                PIC X(36).
+003430
+003440 FD  REJECT-FILE
+003450     RECORDING MODE IS F.
+003460 01  REJ-RECORD.
+003470     05  REJ-SEQUENCE-NBR      PIC 9(05).
+003480     05  FILLER                PIC X(01)     VALUE SPACE.
+003490     05  REJ-STUDENT-ID        PIC X(06).
+003500     05  FILLER                PIC X(01)     VALUE SPACE.
+003510     05  REJ-NOTE-VALUE        PIC X(02).
+003520     05  FILLER                PIC X(01)     VALUE SPACE.
+003530     05  REJ-REASON            PIC X(40).
+003540
+003550 FD  REPORT-FILE
+003560     RECORDING MODE IS F.
+003570 01  RPT-RECORD                PIC X(80).
+003575
+003576 FD  GRADE-PARMS
+003577     RECORDING MODE IS F.
+003578 01  GP-RECORD.
+003579     COPY GRDPRMRC.
+003580
+003581 FD  LANG-PARM
+003582     RECORDING MODE IS F.
+003583 01  LP-RECORD                 PIC X(01).
+003584
+003585 FD  ROSTER-FILE
+003586     RECORDING MODE IS F.
+003587 01  RO-RECORD.
+003588     COPY ROSTERRC.
+003589
+003590 FD  RECON-FILE
+003591     RECORDING MODE IS F.
+003592 01  RC-RECORD.
+003593     COPY RECONREC.
+003594
+003595 FD  EXPORT-FILE
+003596     RECORDING MODE IS F.
+003597 01  EG-RECORD.
+003598     COPY EXPORTRC.
+003599
+003600 FD  CHECKPOINT-FILE
+003601     RECORDING MODE IS F.
+003602 01  CK-RECORD.
+003603     COPY CHECKPT.
+003604
+003605 FD  JOB-LOG
+003606     RECORDING MODE IS F.
+003607 01  JL-RECORD.
+003608     COPY JOBLOG.
+003609
+003800 WORKING-STORAGE SECTION.
+003810******************************************************************
+003820* GRADE BEING CLASSIFIED
+003830******************************************************************
+004200 01  WS-NOTE                  PIC 9(02).
+004210 01  WS-CATEGORY-CODE         PIC X(02).
+004220******************************************************************
+004230* FILE STATUS FOR THE OUTPUT FILES REOPENED EXTEND ON A RESUMED
+004240* RUN (SEE 1000-INITIALIZE/1460-OPEN-OUTPUT-FILES) SO A FIRST-USE
+004250* OPEN EXTEND ON A FILE THAT DOESN'T EXIST YET CAN FALL BACK TO
+004260* OPEN OUTPUT INSTEAD OF ABENDING
+004270******************************************************************
+004280 01  WS-REJECT-STATUS         PIC X(02)     VALUE SPACES.
+004290 01  WS-REPORT-STATUS         PIC X(02)     VALUE SPACES.
+004300 01  WS-RECON-STATUS          PIC X(02)     VALUE SPACES.
+004310 01  WS-EXPORT-STATUS         PIC X(02)     VALUE SPACES.
+004900
+004910******************************************************************
+004920* RAW ASSESSMENT COMPONENTS FOR THE CURRENT RECORD, AS READ FROM
+004930* THE INPUT FILE (BEFORE NUMERIC VALIDATION AND WEIGHTING)
+004940******************************************************************
+004950 01  WS-EXAM-SCORE-BRUT        PIC 9(02).
+004960 01  WS-COURSEWORK-SCORE-BRUT  PIC 9(02).
+005100
+005105******************************************************************
+005106* GRADE-BOUNDARY THRESHOLDS - DEFAULTS OVERRIDDEN FROM GRDPARM
+005107******************************************************************
+005108     COPY GRDTHRSH.
+005109     COPY ASSESSWT.
 
+005110 01  WS-GRDPARM-STATUS         PIC X(02)     VALUE SPACES.
+005111 77  WS-GRDPARM-EOF-SWITCH     PIC X(01)     VALUE 'N'.
+005112     88  WS-GRDPARM-EOF        VALUE 'Y'.
+005113 01  WS-LANGPARM-STATUS        PIC X(02)     VALUE SPACES.
+005114     COPY LANG.
+005115
+005116******************************************************************
+005117* ROSTER RECONCILIATION TABLE - LOADED ONCE AT STARTUP IF THE
+005118* ENROLLMENT FILE IS PRESENT, SEARCHED ONCE PER GRADE RECORD
+005119******************************************************************
+005120 01  WS-ROSTER-STATUS          PIC X(02)     VALUE SPACES.
+005121 77  WS-ROSTER-LOADED-SWITCH   PIC X(01)     VALUE 'N'.
+005122     88  WS-ROSTER-LOADED      VALUE 'Y'.
+005123 77  WS-ROSTER-EOF-SWITCH      PIC X(01)     VALUE 'N'.
+005124     88  WS-ROSTER-EOF         VALUE 'Y'.
+005125 01  WS-ROSTER-COUNT           PIC 9(05)     COMP    VALUE ZERO.
+005126 01  WS-RECON-COUNT            PIC 9(05)     COMP    VALUE ZERO.
+005127 01  WS-ROSTER-TABLE.
+005128     05  WS-ROSTER-ENTRY OCCURS 2000 TIMES
+005129                         INDEXED BY WS-ROSTER-IDX.
+005130         10  WS-ROSTER-STUDENT-ID   PIC X(06).
+005131         10  WS-ROSTER-LAST-NAME    PIC X(15).
+005132         10  WS-ROSTER-FIRST-NAME   PIC X(15).
+005133         10  WS-ROSTER-MATCHED-SW   PIC X(01)     VALUE 'N'.
+005134             88  WS-ROSTER-MATCHED  VALUE 'Y'.
+005135
+005140******************************************************************
+005145* RUN COUNTERS
+005150******************************************************************
+005160 01  WS-RECORD-COUNT           PIC 9(05)     COMP    VALUE ZERO.
+005165 01  WS-REJECT-COUNT           PIC 9(05)     COMP    VALUE ZERO.
+005170
+005170******************************************************************
+005180* CLASS SUMMARY - COUNTS PER CATEGORY PLUS MIN/MAX/AVERAGE
+005190******************************************************************
+005200 01  WS-SUMMARY-COUNTERS.
+005210     05  WS-MEDIOCRE-COUNT     PIC 9(05)     COMP    VALUE ZERO.
+005220     05  WS-MOYEN-COUNT        PIC 9(05)     COMP    VALUE ZERO.
+005230     05  WS-ASSEZBIEN-COUNT    PIC 9(05)     COMP    VALUE ZERO.
+005240     05  WS-BIEN-COUNT         PIC 9(05)     COMP    VALUE ZERO.
+005250     05  WS-TB-COUNT           PIC 9(05)     COMP    VALUE ZERO.
+005260     05  WS-EXCELLENT-COUNT    PIC 9(05)     COMP    VALUE ZERO.
+005270 01  WS-VALID-COUNT            PIC 9(05)     COMP    VALUE ZERO.
+005280 01  WS-NOTE-TOTAL             PIC 9(07)     COMP    VALUE ZERO.
+005290 01  WS-MIN-NOTE               PIC 9(02)             VALUE 99.
+005300 01  WS-MAX-NOTE               PIC 9(02)             VALUE ZERO.
+005310 01  WS-AVERAGE-NOTE           PIC 9(02)V9(01)       VALUE ZERO.
+005320
+005330******************************************************************
+005340* PRINT-IMAGE REPORT LINE LAYOUTS (HEADING/COLUMN/DETAIL/FOOTER)
+005350******************************************************************
+005360     COPY RPTLINE.
+005370
+005380******************************************************************
+005390* REPORT PAGE CONTROL
+005400******************************************************************
+005410 01  WS-RPT-LINE-COUNT         PIC 9(03)             VALUE 99.
+005420 01  WS-RPT-PAGE-COUNT         PIC 9(03)             VALUE ZERO.
+005430 01  WS-RPT-MAX-LINES          PIC 9(03)             VALUE 20.
+005440 01  WS-RPT-CATEGORY-TEXT      PIC X(20)             VALUE SPACES.
+005450 01  WS-RUN-DATE.
+005460     05  WS-RUN-DATE-YY        PIC 9(02).
+005470     05  WS-RUN-DATE-MM        PIC 9(02).
+005480     05  WS-RUN-DATE-DD        PIC 9(02).
+005490
+005500******************************************************************
+005510* RUN SWITCHES
+005520******************************************************************
+005530 77  WS-EOF-SWITCH             PIC X(01)     VALUE 'N'.
+005540     88  WS-EOF                VALUE 'Y'.
+005550 77  WS-VALID-NOTE-SWITCH      PIC X(01)     VALUE 'Y'.
+005560     88  WS-VALID-NOTE         VALUE 'Y'.
+005570     88  WS-INVALID-NOTE       VALUE 'N'.
+005580 77  WS-RECON-MATCH-SWITCH     PIC X(01)     VALUE 'Y'.
+005590     88  WS-RECON-MATCHED      VALUE 'Y'.
+005600     88  WS-RECON-UNMATCHED    VALUE 'N'.
+005700
+005710******************************************************************
+005720* RESTART/CHECKPOINT CONTROL - CK-RECORD-NUMBER (COPYBOOK
+005730* CHECKPT) IS SAVED EVERY WS-CHKPT-INTERVAL RECORDS AND CHECKED
+005740* AT STARTUP SO A KILLED RUN CAN RESUME INSTEAD OF STARTING OVER
+005750******************************************************************
+005760 77  WS-CHKPT-STATUS           PIC X(02)     VALUE SPACES.
+005770 77  WS-CHKPT-INTERVAL         PIC 9(03)     COMP    VALUE 50.
+005780 77  WS-CHKPT-REMAINDER        PIC 9(03)     COMP    VALUE ZERO.
+005790 77  WS-CHKPT-QUOTIENT         PIC 9(05)     COMP    VALUE ZERO.
+005795 77  WS-RESUME-COUNT           PIC 9(07)     COMP    VALUE ZERO.
+005796 77  WS-SKIP-IDX               PIC 9(07)     COMP    VALUE ZERO.
+005797 77  WS-JOBLOG-STATUS          PIC X(02)     VALUE SPACES.
+005798 01  WS-JOBLOG-DETAIL.
+005799     05  FILLER                PIC X(06)     VALUE 'READ='.
+005801     05  WS-JL-READ            PIC Z(5)9.
+005802     05  FILLER                PIC X(05)     VALUE ' REJ='.
+005803     05  WS-JL-REJECT          PIC Z(4)9.
+005804     05  FILLER                PIC X(06)     VALUE ' RCON='.
+005805     05  WS-JL-RECON           PIC Z(4)9.
+005800 PROCEDURE DIVISION.
+005900******************************************************************
+006000* 0000-MAINLINE
+006100******************************************************************
+006200 0000-MAINLINE.
+006300     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006400     PERFORM 3000-PROCESS-GRADES THRU 3000-EXIT
+006500         UNTIL WS-EOF.
+006550     PERFORM 7000-SUMMARY THRU 7000-EXIT.
+006600     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+006700     STOP RUN.
+006800
+006900******************************************************************
+007000* 1000-INITIALIZE - OPEN THE FILES, BUILD THE REPORT DATE, PRIME
+007010* THE READ
+007100******************************************************************
+007200 1000-INITIALIZE.
+007300     OPEN INPUT STUDENT-GRADES.
+007325     PERFORM 1100-LOAD-THRESHOLDS THRU 1100-EXIT.
+007327     PERFORM 1200-LOAD-LANGUAGE THRU 1200-EXIT.
+007328     PERFORM 1300-LOAD-ROSTER THRU 1300-EXIT.
+007329     PERFORM 1400-CHECK-RESTART THRU 1400-EXIT.
+007331     PERFORM 1460-OPEN-OUTPUT-FILES THRU 1460-EXIT.
+007330     ACCEPT WS-RUN-DATE FROM DATE.
+007340     MOVE WS-RUN-DATE-DD TO WS-RPT-RUN-DATE(1:2).
+007350     MOVE '/' TO WS-RPT-RUN-DATE(3:1).
+007360     MOVE WS-RUN-DATE-MM TO WS-RPT-RUN-DATE(4:2).
+007370     MOVE '/' TO WS-RPT-RUN-DATE(6:1).
+007380     MOVE WS-RUN-DATE-YY TO WS-RPT-RUN-DATE(7:2).
+007400     PERFORM 3100-READ-STUDENT-GRADE THRU 3100-EXIT.
+007500 1000-EXIT.
+007600     EXIT.
+007610
+007620******************************************************************
+007630* 1100-LOAD-THRESHOLDS - OVERRIDE THE DEFAULT GRADE BOUNDARIES
+007640* FROM GRDPARM, IF THE SHOP HAS SUPPLIED ONE FOR THIS COURSE. NO
+007650* PARAMETER FILE IS NOT AN ERROR - THE SHOP-STANDARD DEFAULTS IN
+007660* GRDTHRSH STAND AS LOADED.
+007670******************************************************************
+007680 1100-LOAD-THRESHOLDS.
+007690     OPEN INPUT GRADE-PARMS.
+007700     IF WS-GRDPARM-STATUS NOT = '00'
+007710         GO TO 1100-EXIT
+007720     END-IF.
+007730     PERFORM 1150-LOAD-ONE-THRESHOLD THRU 1150-EXIT
+007740         UNTIL WS-GRDPARM-EOF.
+007750     CLOSE GRADE-PARMS.
+007760 1100-EXIT.
+007770     EXIT.
+007780
+007790******************************************************************
+007800* 1200-LOAD-LANGUAGE - OVERRIDE THE DEFAULT (FRENCH) CLASSIFICATION
+007810* AND ERROR MESSAGE LANGUAGE FROM LANGPARM, IF SUPPLIED. NO
+007820* PARAMETER FILE IS NOT AN ERROR - WS-LANG-SWITCH STAYS 'F'.
+007830******************************************************************
+007840 1200-LOAD-LANGUAGE.
+007850     OPEN INPUT LANG-PARM.
+007860     IF WS-LANGPARM-STATUS NOT = '00'
+007870         GO TO 1200-EXIT
+007880     END-IF.
+007890     READ LANG-PARM
+007900         AT END
+007910             GO TO 1200-CLOSE
+007920     END-READ.
+007930     MOVE LP-RECORD TO WS-LANG-SWITCH.
+007940 1200-CLOSE.
+007950     CLOSE LANG-PARM.
+007960 1200-EXIT.
+007970     EXIT.
+007980
+007990 1150-LOAD-ONE-THRESHOLD.
+007800     READ GRADE-PARMS
+007810         AT END
+007820             SET WS-GRDPARM-EOF TO TRUE
+007830             GO TO 1150-EXIT
+007840     END-READ.
+007850     EVALUATE GP-CATEGORY-CODE
+007860         WHEN 'ME'
+007870             MOVE GP-LOW TO GT-MEDIOCRE-LOW
+007880             MOVE GP-HIGH TO GT-MEDIOCRE-HIGH
+007890         WHEN 'MO'
+007900             MOVE GP-LOW TO GT-MOYEN-LOW
+007910             MOVE GP-HIGH TO GT-MOYEN-HIGH
+007920         WHEN 'AB'
+007930             MOVE GP-LOW TO GT-ASSEZBIEN-LOW
+007940             MOVE GP-HIGH TO GT-ASSEZBIEN-HIGH
+007950         WHEN 'BI'
+007960             MOVE GP-LOW TO GT-BIEN-LOW
+007970             MOVE GP-HIGH TO GT-BIEN-HIGH
+007980         WHEN 'TB'
+007990             MOVE GP-LOW TO GT-TB-LOW
+008000             MOVE GP-HIGH TO GT-TB-HIGH
+008010         WHEN 'EX'
+008020             MOVE GP-LOW TO GT-EXCELLENT-LOW
+008030             MOVE GP-HIGH TO GT-EXCELLENT-HIGH
+008040     END-EVALUATE.
+008050 1150-EXIT.
+008060     EXIT.
+008070
+008071******************************************************************
+008072* 1300-LOAD-ROSTER - READ THE ENROLLMENT/ROSTER FILE INTO MEMORY
+008073* IF ONE HAS BEEN SUPPLIED FOR THIS RUN, SO 3150-RECONCILE-GRADE
+008074* CAN CHECK EACH GRADE RECORD AGAINST IT. NO ROSTER FILE IS NOT
+008075* AN ERROR - THE RECONCILIATION PASS IS SIMPLY SKIPPED.
+008076******************************************************************
+008077 1300-LOAD-ROSTER.
+008078     OPEN INPUT ROSTER-FILE.
+008079     IF WS-ROSTER-STATUS NOT = '00'
+008080         GO TO 1300-EXIT
+008081     END-IF.
+008082     PERFORM 1350-LOAD-ONE-ROSTER-ENTRY THRU 1350-EXIT
+008083         UNTIL WS-ROSTER-EOF
+008084             OR WS-ROSTER-COUNT = 2000.
+008085     CLOSE ROSTER-FILE.
+008086     IF WS-ROSTER-COUNT > ZERO
+008087         SET WS-ROSTER-LOADED TO TRUE
+008088     END-IF.
+008089     IF NOT WS-ROSTER-EOF AND WS-ROSTER-COUNT = 2000
+008090         DISPLAY 'WARNING - ROSTER EXCEEDS 2000 ENTRIES, '
+008091             'RECONCILIATION TRUNCATED'
+008092     END-IF.
+008093 1300-EXIT.
+008094     EXIT.
+008093
+008094 1350-LOAD-ONE-ROSTER-ENTRY.
+008095     READ ROSTER-FILE
+008096         AT END
+008097             SET WS-ROSTER-EOF TO TRUE
+008098             GO TO 1350-EXIT
+008099     END-READ.
+008101     ADD 1 TO WS-ROSTER-COUNT.
+008102     SET WS-ROSTER-IDX TO WS-ROSTER-COUNT.
+008103     MOVE RO-STUDENT-ID TO WS-ROSTER-STUDENT-ID(WS-ROSTER-IDX).
+008104     MOVE RO-LAST-NAME  TO WS-ROSTER-LAST-NAME(WS-ROSTER-IDX).
+008105     MOVE RO-FIRST-NAME TO WS-ROSTER-FIRST-NAME(WS-ROSTER-IDX).
+008106     MOVE 'N' TO WS-ROSTER-MATCHED-SW(WS-ROSTER-IDX).
+008107 1350-EXIT.
+008108     EXIT.
+008109
+008111******************************************************************
+008112* 1400-CHECK-RESTART - IF A CHECKPOINT FROM A PRIOR, KILLED RUN IS
+008113* PRESENT, SKIP STUDENT-GRADES FORWARD PAST THE RECORDS IT ALREADY
+008114* PROCESSED, AND RESTORE THE REJECT/RECON/CLASS-SUMMARY COUNTERS IT
+008115* SAVED SO 7000-SUMMARY AND THE CONTINUED REJECT/RECON SEQUENCE
+008116* NUMBERS COVER THE WHOLE CLASS, NOT JUST THE POST-RESUME TAIL. NO
+008117* CHECKPOINT FILE, OR ONE SHOWING RECORD NUMBER ZERO (A PRIOR RUN
+008118* THAT WENT TO COMPLETION), IS NOT AN ERROR - THE RUN SIMPLY STARTS
+008119* FROM RECORD ONE WITH EVERY COUNTER AT ITS INITIAL VALUE.
+008120******************************************************************
+008121 1400-CHECK-RESTART.
+008122     OPEN INPUT CHECKPOINT-FILE.
+008123     IF WS-CHKPT-STATUS NOT = '00'
+008124         GO TO 1400-EXIT
+008125     END-IF.
+008126     READ CHECKPOINT-FILE
+008127         AT END
+008128             GO TO 1400-CLOSE
+008129     END-READ.
+008130     IF CK-RECORD-NUMBER = ZERO
+008131         GO TO 1400-CLOSE
+008132     END-IF.
+008133     MOVE CK-RECORD-NUMBER TO WS-RESUME-COUNT.
+008134     DISPLAY 'RESUMING AFTER RECORD ' WS-RESUME-COUNT
+008135         ' (STUDENT ' CK-STUDENT-ID ')'.
+008136     MOVE CK-REJECT-COUNT TO WS-REJECT-COUNT.
+008137     MOVE CK-RECON-COUNT TO WS-RECON-COUNT.
+008138     MOVE CK-VALID-COUNT TO WS-VALID-COUNT.
+008139     MOVE CK-NOTE-TOTAL TO WS-NOTE-TOTAL.
+008140     MOVE CK-MIN-NOTE TO WS-MIN-NOTE.
+008141     MOVE CK-MAX-NOTE TO WS-MAX-NOTE.
+008142     MOVE CK-MEDIOCRE-COUNT TO WS-MEDIOCRE-COUNT.
+008143     MOVE CK-MOYEN-COUNT TO WS-MOYEN-COUNT.
+008144     MOVE CK-ASSEZBIEN-COUNT TO WS-ASSEZBIEN-COUNT.
+008145     MOVE CK-BIEN-COUNT TO WS-BIEN-COUNT.
+008146     MOVE CK-TB-COUNT TO WS-TB-COUNT.
+008147     MOVE CK-EXCELLENT-COUNT TO WS-EXCELLENT-COUNT.
+008148     PERFORM 1450-SKIP-ONE-RECORD THRU 1450-EXIT
+008149         VARYING WS-SKIP-IDX FROM 1 BY 1
+008150         UNTIL WS-SKIP-IDX > WS-RESUME-COUNT
+008151             OR WS-EOF.
+008152     MOVE WS-RESUME-COUNT TO WS-RECORD-COUNT.
+008153 1400-CLOSE.
+008154     CLOSE CHECKPOINT-FILE.
+008155 1400-EXIT.
+008156     EXIT.
+008157
+008158******************************************************************
+008159* 1450-SKIP-ONE-RECORD - DISCARD-READ ONE ALREADY-PROCESSED RECORD.
+008160* IF A ROSTER WAS LOADED, ALSO RE-MARK ITS ROSTER ENTRY MATCHED SO
+008161* 7500-CHECK-UNMATCHED-ROSTER DOESN'T WRONGLY FLAG AN ALREADY-
+008162* GRADED STUDENT AS "ENROLLED, NO GRADE RECORD" AFTER A RESUME -
+008163* THE RECON-FILE EXCEPTION FOR AN UNMATCHED GRADE, IF ANY, WAS
+008164* ALREADY WRITTEN BY THE PRIOR RUN AND IS NOT REPEATED HERE.
+008165******************************************************************
+008166 1450-SKIP-ONE-RECORD.
+008167     READ STUDENT-GRADES
+008168         AT END
+008169             SET WS-EOF TO TRUE
+008170             GO TO 1450-EXIT
+008171     END-READ.
+008172     IF WS-ROSTER-LOADED
+008173         PERFORM 1455-MARK-ROSTER-MATCHED THRU 1455-EXIT
+008174     END-IF.
+008175 1450-EXIT.
+008176     EXIT.
+008177
+008178 1455-MARK-ROSTER-MATCHED.
+008179     PERFORM 3155-SEARCH-ROSTER THRU 3155-EXIT
+008180         VARYING WS-ROSTER-IDX FROM 1 BY 1
+008181         UNTIL WS-ROSTER-IDX > WS-ROSTER-COUNT
+008182         OR WS-ROSTER-STUDENT-ID(WS-ROSTER-IDX)
+008183             = SN-STUDENT-ID.
+008184     IF WS-ROSTER-IDX NOT > WS-ROSTER-COUNT
+008185         SET WS-ROSTER-MATCHED(WS-ROSTER-IDX) TO TRUE
+008186     END-IF.
+008187 1455-EXIT.
+008188     EXIT.
+008189
+008190******************************************************************
+008189* 1460-OPEN-OUTPUT-FILES - OPEN THE PER-RUN OUTPUT FILES.
+008190* ON A RESUMED RUN (WS-RESUME-COUNT > ZERO) REJECT-FILE/RECON-FILE/
+008191* EXPORT-FILE ARE REOPENED EXTEND SO THE RECORDS THE CRASHED RUN
+008192* ALREADY WROTE SURVIVE; OTHERWISE THEY ARE OPENED OUTPUT TO START
+008193* THE RUN CLEAN, THE SAME FIRST-USE OPEN-EXTEND/FALLBACK-OPEN-
+008194* OUTPUT CONVENTION USED ELSEWHERE IN THIS SHOP HANDLES A RESUMED
+008195* RUN WHOSE OUTPUT FILE DOESN'T EXIST YET FOR SOME OTHER REASON.
+008196* REPORT-FILE IS ASSIGNED TO A SYSOUT DD, WHICH JES ALLOCATES A
+008197* FRESH DATASET FOR EVERY JOB EXECUTION - THERE IS NO CATALOGED
+008198* DATASET A RESUBMITTED JOB COULD EXTEND, SO THE PRINTED REPORT
+008199* IS NOT RESTART-SAFE. IT IS ALWAYS OPENED OUTPUT, EVEN ON A
+008200* RESUMED RUN, AND SHOWS ONLY THE RECORDS PROCESSED SINCE RESTART.
+008201******************************************************************
+008199 1460-OPEN-OUTPUT-FILES.
+008200     IF WS-RESUME-COUNT > ZERO
+008201         OPEN EXTEND REJECT-FILE
+008202         IF WS-REJECT-STATUS = '35'
+008203             OPEN OUTPUT REJECT-FILE
+008204         END-IF
+008205         OPEN EXTEND RECON-FILE
+008206         IF WS-RECON-STATUS = '35'
+008207             OPEN OUTPUT RECON-FILE
+008208         END-IF
+008209         OPEN EXTEND EXPORT-FILE
+008210         IF WS-EXPORT-STATUS = '35'
+008211             OPEN OUTPUT EXPORT-FILE
+008212         END-IF
+008213         OPEN OUTPUT REPORT-FILE
+008214     ELSE
+008215         OPEN OUTPUT REJECT-FILE
+008216         OPEN OUTPUT RECON-FILE
+008217         OPEN OUTPUT EXPORT-FILE
+008218         OPEN OUTPUT REPORT-FILE
+008219     END-IF.
+008220 1460-EXIT.
+008221     EXIT.
+008150
+008151******************************************************************
+008090* 3000-PROCESS-GRADES - ONE ITERATION PER INPUT RECORD
+008095******************************************************************
+008100 3000-PROCESS-GRADES.
+008300     PERFORM 4000-CLASSIFY-GRADE THRU 4000-EXIT.
+008310     DIVIDE WS-RECORD-COUNT BY WS-CHKPT-INTERVAL
+008315         GIVING WS-CHKPT-QUOTIENT
+008320         REMAINDER WS-CHKPT-REMAINDER.
+008325     IF WS-CHKPT-REMAINDER = ZERO
+008330         PERFORM 3050-WRITE-CHECKPOINT THRU 3050-EXIT
+008335     END-IF.
+008400     PERFORM 3100-READ-STUDENT-GRADE THRU 3100-EXIT.
+008500 3000-EXIT.
+008600     EXIT.
+008700
+008710******************************************************************
+008711* 3050-WRITE-CHECKPOINT - SAVE THE LAST STUDENT ID AND RELATIVE
+008712* RECORD NUMBER PROCESSED SO FAR, PLUS THE RUNNING REJECT/RECON/
+008713* CLASS-SUMMARY COUNTERS, SO A RESUMED RUN CAN RESTORE THEM
+008714* INSTEAD OF REPORTING TOTALS FOR ONLY THE POST-RESUME TAIL. THE
+008715* FILE IS REOPENED OUTPUT EACH TIME SO IT ALWAYS HOLDS JUST THE
+008716* ONE, MOST RECENT RECORD.
+008717******************************************************************
+008718 3050-WRITE-CHECKPOINT.
+008719     MOVE SPACES TO CK-RECORD.
+008720     MOVE WS-RECORD-COUNT TO CK-RECORD-NUMBER.
+008721     MOVE SN-STUDENT-ID TO CK-STUDENT-ID.
+008722     MOVE WS-REJECT-COUNT TO CK-REJECT-COUNT.
+008723     MOVE WS-RECON-COUNT TO CK-RECON-COUNT.
+008724     MOVE WS-VALID-COUNT TO CK-VALID-COUNT.
+008725     MOVE WS-NOTE-TOTAL TO CK-NOTE-TOTAL.
+008726     MOVE WS-MIN-NOTE TO CK-MIN-NOTE.
+008727     MOVE WS-MAX-NOTE TO CK-MAX-NOTE.
+008728     MOVE WS-MEDIOCRE-COUNT TO CK-MEDIOCRE-COUNT.
+008729     MOVE WS-MOYEN-COUNT TO CK-MOYEN-COUNT.
+008730     MOVE WS-ASSEZBIEN-COUNT TO CK-ASSEZBIEN-COUNT.
+008731     MOVE WS-BIEN-COUNT TO CK-BIEN-COUNT.
+008732     MOVE WS-TB-COUNT TO CK-TB-COUNT.
+008733     MOVE WS-EXCELLENT-COUNT TO CK-EXCELLENT-COUNT.
+008734     OPEN OUTPUT CHECKPOINT-FILE.
+008735     WRITE CK-RECORD.
+008736     CLOSE CHECKPOINT-FILE.
+008737 3050-EXIT.
+008738     EXIT.
+008739
+008800 3100-READ-STUDENT-GRADE.
+008900     READ STUDENT-GRADES
+009000         AT END
+009100             SET WS-EOF TO TRUE
+009200             GO TO 3100-EXIT
+009300     END-READ.
+009400     MOVE AS-EXAM-SCORE TO WS-EXAM-SCORE-BRUT.
+009410     MOVE AS-COURSEWORK-SCORE TO WS-COURSEWORK-SCORE-BRUT.
+009500 3100-EXIT.
+009600     EXIT.
+009700
+009710******************************************************************
+009720* 3200-COMPUTE-WEIGHTED-NOTE - BLEND THE EXAM AND COURSEWORK
+009730* SCORES INTO THE SINGLE WS-NOTE THE EVALUATE CLASSIFIES
+009740******************************************************************
+009750 3200-COMPUTE-WEIGHTED-NOTE.
+009760     COMPUTE WS-NOTE ROUNDED =
+009770         (WS-EXAM-SCORE-BRUT * AW-EXAM-WEIGHT)
+009780         + (WS-COURSEWORK-SCORE-BRUT * AW-COURSEWORK-WEIGHT).
+009790 3200-EXIT.
+009800     EXIT.
+009805
+009806******************************************************************
+009807* 3150-RECONCILE-GRADE - CHECK THE CURRENT GRADE RECORD AGAINST
+009808* THE ROSTER TABLE LOADED AT STARTUP. A STUDENT ID NOT FOUND ON
+009809* THE ROSTER IS WRITTEN TO RECON-FILE AND WS-RECON-MATCH-SWITCH IS
+009810* SET TO 'N' SO 4000-CLASSIFY-GRADE EXCLUDES IT FROM THE CLASS
+009811* SUMMARY (THE SAME WAY AN INVALID SCORE ALREADY SHORT-CIRCUITS
+009812* THERE) INSTEAD OF LETTING AN UNRECONCILED GRADE INTO THE
+009813* OFFICIAL COUNTS. A MATCH IS FLAGGED ON THE ROSTER ENTRY ITSELF
+009814* SO THE END-OF-RUN PASS (7500-CHECK-UNMATCHED-ROSTER) CAN TELL
+009815* WHICH ENROLLED STUDENTS NEVER SHOWED UP IN A GRADE RECORD.
+009816******************************************************************
+009817 3150-RECONCILE-GRADE.
+009818     SET WS-RECON-MATCHED TO TRUE.
+009819     PERFORM 3155-SEARCH-ROSTER THRU 3155-EXIT
+009820         VARYING WS-ROSTER-IDX FROM 1 BY 1
+009821         UNTIL WS-ROSTER-IDX > WS-ROSTER-COUNT
+009822         OR WS-ROSTER-STUDENT-ID(WS-ROSTER-IDX)
+009823             = SN-STUDENT-ID.
+009824     IF WS-ROSTER-IDX > WS-ROSTER-COUNT
+009825         SET WS-RECON-UNMATCHED TO TRUE
+009826         ADD 1 TO WS-RECON-COUNT
+009827         MOVE SPACES TO RC-RECORD
+009828         MOVE WS-RECON-COUNT TO RC-SEQUENCE-NBR
+009829         MOVE SN-STUDENT-ID TO RC-STUDENT-ID
+009830         MOVE SN-LAST-NAME TO RC-LAST-NAME
+009831         MOVE SN-FIRST-NAME TO RC-FIRST-NAME
+009832         IF WS-LANG-ENGLISH
+009833             MOVE 'GRADE, NO MATCHING ENROLLMENT' TO RC-REASON
+009834         ELSE
+009835             MOVE 'NOTE SANS INSCRIPTION' TO RC-REASON
+009836         END-IF
+009837         WRITE RC-RECORD
+009838     ELSE
+009839         SET WS-ROSTER-MATCHED(WS-ROSTER-IDX) TO TRUE
+009840     END-IF.
+009841 3150-EXIT.
+009842     EXIT.
+009837
+009838 3155-SEARCH-ROSTER.
+009839 3155-EXIT.
+009840     EXIT.
+009841
+009842******************************************************************
+009900* 4000-CLASSIFY-GRADE - SAME EVALUATE TRUE THE INTERACTIVE
+010000* VARIANT USES, DRIVEN HERE FROM THE CURRENT INPUT RECORD
+010100******************************************************************
+010200 4000-CLASSIFY-GRADE.
+010210     ADD 1 TO WS-RECORD-COUNT.
+010215     IF WS-ROSTER-LOADED
+010216         PERFORM 3150-RECONCILE-GRADE THRU 3150-EXIT
+010217         IF WS-RECON-UNMATCHED
+010218             GO TO 4000-EXIT
+010219         END-IF
+010220     END-IF.
+010300     PERFORM 5000-ERRORS-MANAGEMENT THRU 5000-EXIT.
+010310     IF WS-INVALID-NOTE
+010320         GO TO 4000-EXIT
+010330     END-IF.
+010335     PERFORM 3200-COMPUTE-WEIGHTED-NOTE THRU 3200-EXIT.
+010340     ADD 1 TO WS-VALID-COUNT.
+010350     ADD WS-NOTE TO WS-NOTE-TOTAL.
+010360     IF WS-NOTE < WS-MIN-NOTE
+010370         MOVE WS-NOTE TO WS-MIN-NOTE
+010380     END-IF.
+010390     IF WS-NOTE > WS-MAX-NOTE
+010395         MOVE WS-NOTE TO WS-MAX-NOTE
+010396     END-IF.
+010400     EVALUATE TRUE
+010500         WHEN WS-NOTE >= GT-MEDIOCRE-LOW
+010510                 AND WS-NOTE <= GT-MEDIOCRE-HIGH
+010520             ADD 1 TO WS-MEDIOCRE-COUNT
+010530             MOVE 'ME' TO WS-CATEGORY-CODE
+010700         WHEN WS-NOTE >= GT-MOYEN-LOW
+010710                 AND WS-NOTE <= GT-MOYEN-HIGH
+010720             ADD 1 TO WS-MOYEN-COUNT
+010730             MOVE 'MO' TO WS-CATEGORY-CODE
+010900         WHEN WS-NOTE >= GT-ASSEZBIEN-LOW
+010910                 AND WS-NOTE <= GT-ASSEZBIEN-HIGH
+010920             ADD 1 TO WS-ASSEZBIEN-COUNT
+010930             MOVE 'AB' TO WS-CATEGORY-CODE
+011100         WHEN WS-NOTE >= GT-BIEN-LOW
+011110                 AND WS-NOTE <= GT-BIEN-HIGH
+011120             ADD 1 TO WS-BIEN-COUNT
+011130             MOVE 'BI' TO WS-CATEGORY-CODE
+011300         WHEN WS-NOTE >= GT-TB-LOW
+011310                 AND WS-NOTE <= GT-TB-HIGH
+011320             ADD 1 TO WS-TB-COUNT
+011330             MOVE 'TB' TO WS-CATEGORY-CODE
+011500         WHEN WS-NOTE >= GT-EXCELLENT-LOW
+011510                 AND WS-NOTE <= GT-EXCELLENT-HIGH
+011520             ADD 1 TO WS-EXCELLENT-COUNT
+011530             MOVE 'EX' TO WS-CATEGORY-CODE
+011700         WHEN OTHER
+011710             MOVE 'PR' TO WS-CATEGORY-CODE
+011900     END-EVALUATE.
+011905     PERFORM 4500-SET-CATEGORY-TEXT THRU 4500-EXIT.
+011910     DISPLAY SN-STUDENT-ID ' ' SN-LAST-NAME ' ' SN-FIRST-NAME
+011920         ' : ' WS-RPT-CATEGORY-TEXT.
+011930     PERFORM 6100-PRINT-DETAIL-LINE THRU 6100-EXIT.
+011935     MOVE SPACES TO EG-RECORD.
+011940     MOVE SN-STUDENT-ID TO EG-STUDENT-ID.
+011945     MOVE WS-NOTE TO EG-NOTE.
+011950     MOVE WS-CATEGORY-CODE TO EG-LETTER-CODE.
+011955     WRITE EG-RECORD.
+012000 4000-EXIT.
+012100     EXIT.
+012110
+012120******************************************************************
+012130* 4500-SET-CATEGORY-TEXT - TRANSLATE WS-CATEGORY-CODE INTO THE
+012140* REPORT/DISPLAY TEXT FOR THE CURRENT LANGUAGE (WS-LANG-SWITCH)
+012150******************************************************************
+012160 4500-SET-CATEGORY-TEXT.
+012170     IF WS-LANG-ENGLISH
+012180         PERFORM 4510-CATEGORY-TEXT-EN THRU 4510-EXIT
+012190     ELSE
+012200         PERFORM 4520-CATEGORY-TEXT-FR THRU 4520-EXIT
+012210     END-IF.
+012220 4500-EXIT.
+012230     EXIT.
+012240
+012250 4510-CATEGORY-TEXT-EN.
+012260     EVALUATE WS-CATEGORY-CODE
+012270         WHEN 'ME'
+012280             MOVE 'POOR' TO WS-RPT-CATEGORY-TEXT
+012290         WHEN 'MO'
+012300             MOVE 'AVERAGE' TO WS-RPT-CATEGORY-TEXT
+012310         WHEN 'AB'
+012320             MOVE 'FAIRLY GOOD' TO WS-RPT-CATEGORY-TEXT
+012330         WHEN 'BI'
+012340             MOVE 'GOOD' TO WS-RPT-CATEGORY-TEXT
+012350         WHEN 'TB'
+012360             MOVE 'VERY GOOD' TO WS-RPT-CATEGORY-TEXT
+012370         WHEN 'EX'
+012380             MOVE 'EXCELLENT' TO WS-RPT-CATEGORY-TEXT
+012390         WHEN OTHER
+012400             MOVE 'GRADE PROBLEM' TO WS-RPT-CATEGORY-TEXT
+012410     END-EVALUATE.
+012420 4510-EXIT.
+012430     EXIT.
+012440
+012450 4520-CATEGORY-TEXT-FR.
+012460     EVALUATE WS-CATEGORY-CODE
+012470         WHEN 'ME'
+012480             MOVE 'NOTE MEDIOCRE' TO WS-RPT-CATEGORY-TEXT
+012490         WHEN 'MO'
+012500             MOVE 'NOTE MOYENNE' TO WS-RPT-CATEGORY-TEXT
+012510         WHEN 'AB'
+012520             MOVE 'ASSEZ BIEN' TO WS-RPT-CATEGORY-TEXT
+012530         WHEN 'BI'
+012540             MOVE 'BIEN' TO WS-RPT-CATEGORY-TEXT
+012550         WHEN 'TB'
+012560             MOVE 'TB' TO WS-RPT-CATEGORY-TEXT
+012570         WHEN 'EX'
+012580             MOVE 'EXCELLENT' TO WS-RPT-CATEGORY-TEXT
+012590         WHEN OTHER
+012600             MOVE 'PROBLEME NOTE' TO WS-RPT-CATEGORY-TEXT
+012610     END-EVALUATE.
+012620 4520-EXIT.
+012630     EXIT.
+012200
+012300 5000-ERRORS-MANAGEMENT.
+012310     SET WS-VALID-NOTE TO TRUE.
+012400     IF WS-EXAM-SCORE-BRUT IS NOT NUMERIC
+012405         OR WS-COURSEWORK-SCORE-BRUT IS NOT NUMERIC
+012410         SET WS-INVALID-NOTE TO TRUE
+012415         MOVE SPACES TO REJ-RECORD
+012420         ADD 1 TO WS-REJECT-COUNT
+012430         MOVE WS-REJECT-COUNT TO REJ-SEQUENCE-NBR
+012435         MOVE SN-STUDENT-ID TO REJ-STUDENT-ID
+012437         IF WS-EXAM-SCORE-BRUT IS NOT NUMERIC
+012438             MOVE WS-EXAM-SCORE-BRUT TO REJ-NOTE-VALUE
+012439         ELSE
+012440             MOVE WS-COURSEWORK-SCORE-BRUT TO REJ-NOTE-VALUE
+012441         END-IF
+012442         IF WS-LANG-ENGLISH
+012444             MOVE 'ERROR --> EXAM/CW SCORE NOT NUMERIC' TO
+012446                 REJ-REASON
+012448         ELSE
+012450             MOVE 'ERREUR --> NOTE EXAMEN/CC NON NUMERIQUE' TO
+012455                 REJ-REASON
+012457         END-IF
+012460         WRITE REJ-RECORD
+012470         IF WS-LANG-ENGLISH
+012480             DISPLAY SN-STUDENT-ID ' error --> not numeric'
+012490         ELSE
+012500             DISPLAY SN-STUDENT-ID ' erreur --> non numérique'
+012510         END-IF
+012700     END-IF.
+012800 5000-EXIT.
+012900     EXIT.
+013000
+013010******************************************************************
+013020* 6000-PRINT-HEADING - HEADING + COLUMN HEADER, ONE PAGE AT A TIME
+013030******************************************************************
+013040 6000-PRINT-HEADING.
+013050     ADD 1 TO WS-RPT-PAGE-COUNT.
+013060     MOVE WS-RPT-PAGE-COUNT TO WS-RPT-PAGE-NBR.
+013070     MOVE WS-RPT-HEADING-LINE TO RPT-RECORD.
+013080     WRITE RPT-RECORD.
+013090     MOVE WS-RPT-COLUMN-HDR TO RPT-RECORD.
+013100     WRITE RPT-RECORD.
+013110     MOVE ZERO TO WS-RPT-LINE-COUNT.
+013120 6000-EXIT.
+013130     EXIT.
+013140
+013150******************************************************************
+013160* 6100-PRINT-DETAIL-LINE - ONE LINE PER CLASSIFIED STUDENT
+013170******************************************************************
+013180 6100-PRINT-DETAIL-LINE.
+013190     IF WS-RPT-LINE-COUNT >= WS-RPT-MAX-LINES
+013200         PERFORM 6000-PRINT-HEADING THRU 6000-EXIT
+013210     END-IF.
+013220     MOVE SN-STUDENT-ID TO WS-RPT-D-STUDENT-ID.
+013230     MOVE SN-LAST-NAME TO WS-RPT-D-LAST-NAME.
+013240     MOVE SN-FIRST-NAME TO WS-RPT-D-FIRST-NAME.
+013250     MOVE WS-NOTE TO WS-RPT-D-NOTE.
+013260     MOVE WS-RPT-CATEGORY-TEXT TO WS-RPT-D-CATEGORY.
+013270     MOVE WS-RPT-DETAIL-LINE TO RPT-RECORD.
+013280     WRITE RPT-RECORD.
+013290     ADD 1 TO WS-RPT-LINE-COUNT.
+013300 6100-EXIT.
+013310     EXIT.
+013320
+013330******************************************************************
+013340* 6200-PRINT-FOOTER - SUMMARY LINES WRITTEN TO THE REPORT FILE
+013350******************************************************************
+013360 6200-PRINT-FOOTER.
+013370     MOVE 'MEDIOCRE' TO WS-RPT-F-LABEL.
+013375     MOVE SPACES TO WS-RPT-F-VALUE-X.
+013380     MOVE WS-MEDIOCRE-COUNT TO WS-RPT-F-COUNT.
+013390     MOVE WS-RPT-FOOTER-LINE TO RPT-RECORD.
+013400     WRITE RPT-RECORD.
+013410     MOVE 'MOYEN' TO WS-RPT-F-LABEL.
+013415     MOVE SPACES TO WS-RPT-F-VALUE-X.
+013420     MOVE WS-MOYEN-COUNT TO WS-RPT-F-COUNT.
+013430     MOVE WS-RPT-FOOTER-LINE TO RPT-RECORD.
+013440     WRITE RPT-RECORD.
+013450     MOVE 'ASSEZ BIEN' TO WS-RPT-F-LABEL.
+013455     MOVE SPACES TO WS-RPT-F-VALUE-X.
+013460     MOVE WS-ASSEZBIEN-COUNT TO WS-RPT-F-COUNT.
+013470     MOVE WS-RPT-FOOTER-LINE TO RPT-RECORD.
+013480     WRITE RPT-RECORD.
+013490     MOVE 'BIEN' TO WS-RPT-F-LABEL.
+013495     MOVE SPACES TO WS-RPT-F-VALUE-X.
+013500     MOVE WS-BIEN-COUNT TO WS-RPT-F-COUNT.
+013510     MOVE WS-RPT-FOOTER-LINE TO RPT-RECORD.
+013520     WRITE RPT-RECORD.
+013530     MOVE 'TB' TO WS-RPT-F-LABEL.
+013535     MOVE SPACES TO WS-RPT-F-VALUE-X.
+013540     MOVE WS-TB-COUNT TO WS-RPT-F-COUNT.
+013550     MOVE WS-RPT-FOOTER-LINE TO RPT-RECORD.
+013560     WRITE RPT-RECORD.
+013570     MOVE 'EXCELLENT' TO WS-RPT-F-LABEL.
+013575     MOVE SPACES TO WS-RPT-F-VALUE-X.
+013580     MOVE WS-EXCELLENT-COUNT TO WS-RPT-F-COUNT.
+013590     MOVE WS-RPT-FOOTER-LINE TO RPT-RECORD.
+013600     WRITE RPT-RECORD.
+013610     MOVE 'NOTE MIN' TO WS-RPT-F-LABEL.
+013615     MOVE SPACES TO WS-RPT-F-VALUE-X.
+013620     MOVE WS-MIN-NOTE TO WS-RPT-F-COUNT.
+013630     MOVE WS-RPT-FOOTER-LINE TO RPT-RECORD.
+013640     WRITE RPT-RECORD.
+013650     MOVE 'NOTE MAX' TO WS-RPT-F-LABEL.
+013655     MOVE SPACES TO WS-RPT-F-VALUE-X.
+013660     MOVE WS-MAX-NOTE TO WS-RPT-F-COUNT.
+013670     MOVE WS-RPT-FOOTER-LINE TO RPT-RECORD.
+013680     WRITE RPT-RECORD.
+013690     MOVE 'MOYENNE' TO WS-RPT-F-LABEL.
+013700     MOVE WS-AVERAGE-NOTE TO WS-RPT-F-VALUE.
+013710     MOVE WS-RPT-FOOTER-LINE TO RPT-RECORD.
+013720     WRITE RPT-RECORD.
+013730 6200-EXIT.
+013740     EXIT.
+013750
+013760******************************************************************
+013770* 7000-SUMMARY - CLASS SUMMARY REPORT FOOTER: COUNTS PER CATEGORY
+013780* PLUS MIN/MAX/AVERAGE ACROSS THE RUN
+013790******************************************************************
+013800 7000-SUMMARY.
+013810     IF WS-VALID-COUNT > ZERO
+013820         COMPUTE WS-AVERAGE-NOTE ROUNDED =
+013830             WS-NOTE-TOTAL / WS-VALID-COUNT
+013840     ELSE
+013850         MOVE ZERO TO WS-MIN-NOTE
+013860     END-IF.
+013870     DISPLAY '================ CLASS SUMMARY ================'.
+013880     DISPLAY 'MEDIOCRE   : ' WS-MEDIOCRE-COUNT.
+013890     DISPLAY 'MOYEN      : ' WS-MOYEN-COUNT.
+013900     DISPLAY 'ASSEZ BIEN : ' WS-ASSEZBIEN-COUNT.
+013910     DISPLAY 'BIEN       : ' WS-BIEN-COUNT.
+013920     DISPLAY 'TB         : ' WS-TB-COUNT.
+013930     DISPLAY 'EXCELLENT  : ' WS-EXCELLENT-COUNT.
+013940     DISPLAY 'NOTE MIN   : ' WS-MIN-NOTE.
+013950     DISPLAY 'NOTE MAX   : ' WS-MAX-NOTE.
+013960     DISPLAY 'MOYENNE    : ' WS-AVERAGE-NOTE.
+013970     DISPLAY '================================================'.
+013980     PERFORM 6200-PRINT-FOOTER THRU 6200-EXIT.
+013985     IF WS-ROSTER-LOADED
+013986         PERFORM 7500-CHECK-UNMATCHED-ROSTER THRU 7500-EXIT
+013987     END-IF.
+013990 7000-EXIT.
+014000     EXIT.
+014010
+014011******************************************************************
+014012* 7500-CHECK-UNMATCHED-ROSTER - END-OF-RUN PASS OVER THE ROSTER
+014013* TABLE: ANY ENTRY 3150-RECONCILE-GRADE NEVER MATCHED MEANS THE
+014014* STUDENT IS ENROLLED BUT NO GRADE RECORD WAS READ FOR THEM
+014015******************************************************************
+014016 7500-CHECK-UNMATCHED-ROSTER.
+014017     PERFORM 7550-CHECK-ONE-ROSTER-ENTRY THRU 7550-EXIT
+014018         VARYING WS-ROSTER-IDX FROM 1 BY 1
+014019         UNTIL WS-ROSTER-IDX > WS-ROSTER-COUNT.
+014020 7500-EXIT.
+014021     EXIT.
+014022
+014023 7550-CHECK-ONE-ROSTER-ENTRY.
+014024     IF WS-ROSTER-MATCHED(WS-ROSTER-IDX)
+014025         GO TO 7550-EXIT
+014026     END-IF.
+014027     ADD 1 TO WS-RECON-COUNT.
+014028     MOVE SPACES TO RC-RECORD.
+014029     MOVE WS-RECON-COUNT TO RC-SEQUENCE-NBR.
+014030     MOVE WS-ROSTER-STUDENT-ID(WS-ROSTER-IDX) TO RC-STUDENT-ID.
+014031     MOVE WS-ROSTER-LAST-NAME(WS-ROSTER-IDX) TO RC-LAST-NAME.
+014032     MOVE WS-ROSTER-FIRST-NAME(WS-ROSTER-IDX) TO RC-FIRST-NAME.
+014033     IF WS-LANG-ENGLISH
+014034         MOVE 'ENROLLED, NO GRADE RECORD' TO RC-REASON
+014035     ELSE
+014036         MOVE 'INSCRIT SANS NOTE' TO RC-REASON
+014037     END-IF.
+014038     WRITE RC-RECORD.
+014039 7550-EXIT.
+014040     EXIT.
+014041
+014042******************************************************************
+014030* 9000-TERMINATE - CLOSE UP AND SHOW THE REJECT SUMMARY
+014040******************************************************************
+014050 9000-TERMINATE.
+014060     DISPLAY '---------------------------------------------'.
+014070     DISPLAY 'RECORDS READ    : ' WS-RECORD-COUNT.
+014080     DISPLAY 'RECORDS REJECTED: ' WS-REJECT-COUNT.
+014085     DISPLAY 'RECON EXCEPTIONS: ' WS-RECON-COUNT.
+014081     MOVE SPACES TO JL-RECORD.
+014082     MOVE 'S' TO JL-RECORD-TYPE.
+014083     ACCEPT JL-RUN-DATE FROM DATE YYYYMMDD.
+014084     ACCEPT JL-RUN-TIME FROM TIME.
+014143     MOVE WS-RECORD-COUNT TO WS-JL-READ.
+014144     MOVE WS-REJECT-COUNT TO WS-JL-REJECT.
+014145     MOVE WS-RECON-COUNT TO WS-JL-RECON.
+014146     MOVE WS-JOBLOG-DETAIL TO JL-DETAIL.
+014147     OPEN EXTEND JOB-LOG.
+014148     IF WS-JOBLOG-STATUS = '35'
+014149         OPEN OUTPUT JOB-LOG
+014151     END-IF.
+014152     WRITE JL-RECORD.
+014153     CLOSE JOB-LOG.
+014086     MOVE SPACES TO CK-RECORD.
+014087     MOVE ZERO TO CK-RECORD-NUMBER.
+014088     OPEN OUTPUT CHECKPOINT-FILE.
+014089     WRITE CK-RECORD.
+014090     CLOSE CHECKPOINT-FILE.
+014091     CLOSE STUDENT-GRADES REJECT-FILE REPORT-FILE RECON-FILE
+014092         EXPORT-FILE.
+014100 9000-EXIT.
+014110     EXIT.
