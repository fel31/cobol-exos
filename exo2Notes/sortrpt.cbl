@@ -0,0 +1,254 @@
+000100******************************************************************
+000200* PROGRAM NAME:    SORTRPT
+000300* ORIGINAL AUTHOR: R.DELACROIX
+000400* INSTALLATION:    COBOL DEVELOPMENT CENTER
+000500* DATE-WRITTEN:    08/09/26
+000600*
+000700* MAINTENANCE LOG
+000800* DATE       AUTHOR        MAINTENANCE REQUIREMENT
+000900* ---------  ------------  ---------------------------------------
+001000* 08/09/26   R.DELACROIX   INITIAL VERSION - PRINTS THE LETTER-
+001010*                          GRADE EXPORT FILE, AFTER A JCL SORT
+001020*                          STEP HAS PUT IT INTO CATEGORY-CODE
+001030*                          SEQUENCE, AS A CATEGORY-GROUPED REPORT
+001040*                          INSTEAD OF ONE LONG STUDENT-ORDER LIST.
+001050******************************************************************
+001100 IDENTIFICATION DIVISION.
+001200 PROGRAM-ID. SORTRPT.
+001300 AUTHOR. R.DELACROIX.
+001400 INSTALLATION. COBOL DEVELOPMENT CENTER.
+001500 DATE-WRITTEN. 08/09/26.
+001600 DATE-COMPILED. 08/09/26.
+001700 SECURITY. NON-CONFIDENTIAL.
+001800******************************************************************
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER. IBM-370.
+002200 OBJECT-COMPUTER. IBM-370.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT SORTED-EXPORT ASSIGN TO SRTEXPT
+002600         ORGANIZATION IS LINE SEQUENTIAL
+002700         FILE STATUS IS WS-SRTEXPT-STATUS.
+002800     SELECT CATEGORY-RPT ASSIGN TO CATRPT
+002900         ORGANIZATION IS LINE SEQUENTIAL
+003000         FILE STATUS IS WS-CATRPT-STATUS.
+003100     SELECT LANG-PARM ASSIGN TO LANGPARM
+003200         ORGANIZATION IS LINE SEQUENTIAL
+003300         FILE STATUS IS WS-LANGPARM-STATUS.
+003400******************************************************************
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  SORTED-EXPORT
+003800     RECORDING MODE IS F.
+003900 01  EG-RECORD.
+004000     COPY EXPORTRC.
+004100
+004200 FD  CATEGORY-RPT
+004300     RECORDING MODE IS F.
+004400 01  CR-RECORD                 PIC X(80).
+004500
+004600 FD  LANG-PARM
+004700     RECORDING MODE IS F.
+004800 01  LP-RECORD                  PIC X(01).
+005000
+005100 WORKING-STORAGE SECTION.
+005200******************************************************************
+005300* FILE STATUS AND END-OF-FILE SWITCHES
+005400******************************************************************
+005500 77  WS-SRTEXPT-STATUS          PIC X(02)     VALUE SPACES.
+005600 77  WS-CATRPT-STATUS           PIC X(02)     VALUE SPACES.
+005700 77  WS-LANGPARM-STATUS         PIC X(02)     VALUE SPACES.
+005800 01  WS-SWITCHES.
+005900     05  WS-EOF-SW              PIC X(01)     VALUE 'N'.
+006000         88  WS-EOF                           VALUE 'Y'.
+006100******************************************************************
+006200* BILINGUAL MESSAGE SWITCH (SAME CONVENTION AS EXO2NOTES)
+006300******************************************************************
+006400     COPY LANG.
+006700******************************************************************
+006800* CONTROL-BREAK AND COUNTING FIELDS
+006900******************************************************************
+007000 01  WS-PREV-CATEGORY-CODE      PIC X(02)     VALUE SPACES.
+007100 01  WS-FIRST-RECORD-SW         PIC X(01)     VALUE 'Y'.
+007200     88  WS-FIRST-RECORD                      VALUE 'Y'.
+007300 01  WS-RECORD-COUNT            PIC 9(07)     COMP    VALUE ZERO.
+007400 01  WS-CATEGORY-COUNT          PIC 9(07)     COMP    VALUE ZERO.
+007500 01  WS-RUN-DATE.
+007600     05  WS-RUN-DATE-YY         PIC 9(02).
+007700     05  WS-RUN-DATE-MM         PIC 9(02).
+007800     05  WS-RUN-DATE-DD         PIC 9(02).
+007900 01  WS-RPT-CATEGORY-TEXT       PIC X(20)     VALUE SPACES.
+008000     COPY CATRPTLN.
+008100******************************************************************
+008200 PROCEDURE DIVISION.
+008300******************************************************************
+008400* 0000-MAINLINE - TOP-LEVEL CONTROL FLOW
+008500******************************************************************
+008600 0000-MAINLINE.
+008700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+008800     PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+008900         UNTIL WS-EOF.
+009000     PERFORM 7000-SUMMARY THRU 7000-EXIT.
+009100     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+009200     STOP RUN.
+009300******************************************************************
+009400* 1000-INITIALIZE - OPEN FILES, LOAD LANGUAGE, PRINT HEADING
+009500******************************************************************
+009600 1000-INITIALIZE.
+009700     OPEN INPUT SORTED-EXPORT.
+009800     OPEN OUTPUT CATEGORY-RPT.
+009900     PERFORM 1200-LOAD-LANGUAGE THRU 1200-EXIT.
+010000     ACCEPT WS-RUN-DATE FROM DATE.
+010100     MOVE SPACES TO CR-RECORD.
+010200     MOVE WS-RUN-DATE-MM TO WS-CR-RUN-DATE(1:2).
+010300     MOVE '/' TO WS-CR-RUN-DATE(3:1).
+010400     MOVE WS-RUN-DATE-DD TO WS-CR-RUN-DATE(4:2).
+010500     MOVE '/' TO WS-CR-RUN-DATE(6:1).
+010600     MOVE WS-RUN-DATE-YY TO WS-CR-RUN-DATE(7:2).
+010700     MOVE WS-CR-HEADING-LINE TO CR-RECORD.
+010800     WRITE CR-RECORD.
+010900     PERFORM 2100-READ-EXPORT THRU 2100-EXIT.
+011000 1000-EXIT.
+011100     EXIT.
+011200******************************************************************
+011300* 1200-LOAD-LANGUAGE - OPTIONAL LANGPARM OVERRIDE OF WS-LANG-SWITCH
+011400******************************************************************
+011500 1200-LOAD-LANGUAGE.
+011600     OPEN INPUT LANG-PARM.
+011700     IF WS-LANGPARM-STATUS NOT = '00'
+011800         GO TO 1200-EXIT
+011900     END-IF.
+012000     READ LANG-PARM
+012100         AT END GO TO 1200-CLOSE
+012200     END-READ.
+012300     MOVE LP-RECORD TO WS-LANG-SWITCH.
+012400 1200-CLOSE.
+012500     CLOSE LANG-PARM.
+012600 1200-EXIT.
+012700     EXIT.
+012800******************************************************************
+012900* 2000-PROCESS-RECORDS - CATEGORY-BREAK DETECTION AND PRINTING
+013000******************************************************************
+013100 2000-PROCESS-RECORDS.
+013200     ADD 1 TO WS-RECORD-COUNT.
+013300     IF WS-FIRST-RECORD
+013310         OR EG-LETTER-CODE NOT = WS-PREV-CATEGORY-CODE
+013400         PERFORM 2200-PRINT-CATEGORY-BREAK THRU 2200-EXIT
+013500     END-IF.
+013600     PERFORM 2300-PRINT-DETAIL THRU 2300-EXIT.
+013700     PERFORM 2100-READ-EXPORT THRU 2100-EXIT.
+013800 2000-EXIT.
+013900     EXIT.
+014000******************************************************************
+014100* 2100-READ-EXPORT - GET NEXT SORTED EXPORT RECORD
+014200******************************************************************
+014300 2100-READ-EXPORT.
+014400     READ SORTED-EXPORT
+014500         AT END MOVE 'Y' TO WS-EOF-SW
+014600     END-READ.
+014700 2100-EXIT.
+014800     EXIT.
+014900******************************************************************
+015000* 2200-PRINT-CATEGORY-BREAK - NEW CATEGORY SUB-HEADING
+015100******************************************************************
+015200 2200-PRINT-CATEGORY-BREAK.
+015300     MOVE 'N' TO WS-FIRST-RECORD-SW.
+015400     MOVE EG-LETTER-CODE TO WS-PREV-CATEGORY-CODE.
+015500     ADD 1 TO WS-CATEGORY-COUNT.
+015600     PERFORM 4500-SET-CATEGORY-TEXT THRU 4500-EXIT.
+015700     MOVE SPACES TO CR-RECORD.
+015800     MOVE SPACES TO WS-CR-CATEGORY-LINE.
+015900     MOVE WS-RPT-CATEGORY-TEXT TO WS-CR-C-TEXT.
+016000     MOVE WS-CR-CATEGORY-LINE TO CR-RECORD.
+016100     WRITE CR-RECORD.
+016200 2200-EXIT.
+016300     EXIT.
+016400******************************************************************
+016500* 2300-PRINT-DETAIL - ONE STUDENT'S EXPORT RECORD
+016600******************************************************************
+016700 2300-PRINT-DETAIL.
+016800     MOVE SPACES TO CR-RECORD.
+016900     MOVE SPACES TO WS-CR-DETAIL-LINE.
+017000     MOVE EG-STUDENT-ID TO WS-CR-D-STUDENT-ID.
+017100     MOVE EG-NOTE TO WS-CR-D-NOTE.
+017200     MOVE WS-CR-DETAIL-LINE TO CR-RECORD.
+017300     WRITE CR-RECORD.
+017400 2300-EXIT.
+017500     EXIT.
+017600******************************************************************
+017700* 4500-SET-CATEGORY-TEXT - TRANSLATE THE CATEGORY CODE
+017800******************************************************************
+017900 4500-SET-CATEGORY-TEXT.
+018000     IF WS-LANG-ENGLISH
+018100         PERFORM 4510-CATEGORY-TEXT-EN THRU 4510-EXIT
+018200     ELSE
+018300         PERFORM 4520-CATEGORY-TEXT-FR THRU 4520-EXIT
+018400     END-IF.
+018500 4500-EXIT.
+018600     EXIT.
+018700 4510-CATEGORY-TEXT-EN.
+018800     EVALUATE EG-LETTER-CODE
+018900         WHEN 'ME'
+019000             MOVE 'POOR' TO WS-RPT-CATEGORY-TEXT
+019100         WHEN 'MO'
+019200             MOVE 'AVERAGE' TO WS-RPT-CATEGORY-TEXT
+019300         WHEN 'AB'
+019400             MOVE 'FAIRLY GOOD' TO WS-RPT-CATEGORY-TEXT
+019500         WHEN 'BI'
+019600             MOVE 'GOOD' TO WS-RPT-CATEGORY-TEXT
+019700         WHEN 'TB'
+019800             MOVE 'VERY GOOD' TO WS-RPT-CATEGORY-TEXT
+019900         WHEN 'EX'
+020000             MOVE 'EXCELLENT' TO WS-RPT-CATEGORY-TEXT
+020100         WHEN OTHER
+020200             MOVE 'GRADE PROBLEM' TO WS-RPT-CATEGORY-TEXT
+020300     END-EVALUATE.
+020400 4510-EXIT.
+020500     EXIT.
+020600 4520-CATEGORY-TEXT-FR.
+020700     EVALUATE EG-LETTER-CODE
+020800         WHEN 'ME'
+020900             MOVE 'NOTE MEDIOCRE' TO WS-RPT-CATEGORY-TEXT
+021000         WHEN 'MO'
+021100             MOVE 'NOTE MOYENNE' TO WS-RPT-CATEGORY-TEXT
+021200         WHEN 'AB'
+021300             MOVE 'ASSEZ BIEN' TO WS-RPT-CATEGORY-TEXT
+021400         WHEN 'BI'
+021500             MOVE 'BIEN' TO WS-RPT-CATEGORY-TEXT
+021600         WHEN 'TB'
+021700             MOVE 'TB' TO WS-RPT-CATEGORY-TEXT
+021800         WHEN 'EX'
+021900             MOVE 'EXCELLENT' TO WS-RPT-CATEGORY-TEXT
+022000         WHEN OTHER
+022100             MOVE 'PROBLEME NOTE' TO WS-RPT-CATEGORY-TEXT
+022200     END-EVALUATE.
+022300 4520-EXIT.
+022400     EXIT.
+022500******************************************************************
+022600* 7000-SUMMARY - TOTAL STUDENTS AND CATEGORIES PRINTED
+022700******************************************************************
+022800 7000-SUMMARY.
+022900     MOVE SPACES TO CR-RECORD.
+023000     MOVE SPACES TO WS-CR-FOOTER-LINE.
+023100     MOVE 'STUDENTS PRINTED   :' TO WS-CR-F-LABEL.
+023200     MOVE WS-RECORD-COUNT TO WS-CR-F-VALUE.
+023300     MOVE WS-CR-FOOTER-LINE TO CR-RECORD.
+023400     WRITE CR-RECORD.
+023500     MOVE SPACES TO CR-RECORD.
+023600     MOVE SPACES TO WS-CR-FOOTER-LINE.
+023700     MOVE 'CATEGORIES PRINTED :' TO WS-CR-F-LABEL.
+023800     MOVE WS-CATEGORY-COUNT TO WS-CR-F-VALUE.
+023900     MOVE WS-CR-FOOTER-LINE TO CR-RECORD.
+024000     WRITE CR-RECORD.
+024100     DISPLAY 'STUDENTS PRINTED   : ' WS-RECORD-COUNT.
+024200     DISPLAY 'CATEGORIES PRINTED : ' WS-CATEGORY-COUNT.
+024300 7000-EXIT.
+024400     EXIT.
+024500******************************************************************
+024600* 9000-TERMINATE - CLOSE UP
+024700******************************************************************
+024800 9000-TERMINATE.
+024900     CLOSE SORTED-EXPORT CATEGORY-RPT.
+025000 9000-EXIT.
+025100     EXIT.
