@@ -1,70 +1,399 @@
-      *****************************************************************
-      * Program name:    Notes                               
-      * Original author: Souad                               
-      *
-      * Maintenence Log                                              
-      * Date      Author        Maintenance Requirement               
-      * --------- ------------  --------------------------------------- 
-      * 01/01/08 Souad  Created for COBOL class         
-      *                                                               
-      *****************************************************************
-                
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. exo2Notes.
-       
-       
-       DATA DIVISION.
-       
-       WORKING-STORAGE SECTION.
-       01  WS-NOTE pic 9(2).
-           88 MEDIOCRE  value 0 THRU 7.
-           88 MOYEN     value 8 THRU 12.
-           88 ASSEZBIEN value 13 THRU 14.
-           88 BIEN      value 15 THRU 16.
-           88 TB        value 17 THRU 18.
-           88 EXCELLENT value 19 THRU 20.
-       
-       
-       PROCEDURE DIVISION.
-           Perform Assignment.
-           PErform Processing1.
-           PErform EndProgram.
-       
-       Assignment.
-           Display 'entrez la note : '
-           Accept WS-NOTE
-           .
-       
-       Processing1.
-          Perform errors-management.
-           EVALUATE TRUE
-               WHEN MEDIOCRE
-               DISPLAY "note médiocre"
-               WHEN MOYEN
-               DISPLAY "note moyenne"
-               WHEN ASSEZBIEN
-               DISPLAY 'assez bien'
-               WHEN BIEN
-               DISPLAY 'bien'
-               WHEN TB
-               DISPLAY 'TB'
-               WHEN EXCELLENT
-               DISPLAY 'excellent'
-               WHEN OTHER
-               DISPLAY 'Problème note'
-           END-EVALUATE
-           .
-           
-       errors-management.
-           if WS-NOTE IS NOT NUMERIC 
-               display 'erreur ----> note non numérique'
-               STOP RUN
-           end-if
-           .
-       
-       EndProgram.
-           STOP RUN
-           .
-
-
+000100******************************************************************
+000200* PROGRAM NAME:    EXO2NOTES  (INTERACTIVE ACCEPT VARIANT)
+000300* ORIGINAL AUTHOR: SOUAD
+000400* INSTALLATION:    COBOL DEVELOPMENT CENTER
+000500* DATE-WRITTEN:    01/01/08
+000600*
+000700* MAINTENANCE LOG
+000800* DATE       AUTHOR        MAINTENANCE REQUIREMENT
+000900* ---------  ------------  ---------------------------------------
+001000* 01/01/08   SOUAD         CREATED FOR COBOL CLASS
+001100* 08/09/26   R.DELACROIX   ASSIGNMENT NOW ALSO ACCEPTS THE
+001200*                          STUDENT ID/NAME (COPYBOOK STUNOTE) SO
+001300*                          EVERY DISPLAY LINE NAMES THE STUDENT.
+001310* 08/09/26   R.DELACROIX   GRADE-BOUNDARY 88-LEVELS REPLACED WITH
+001320*                          GT-xxx-LOW/HIGH THRESHOLDS (COPYBOOK
+001330*                          GRDTHRSH) SO THE SAME BOUNDARY VALUES
+001340*                          EXO2NOTES' BATCH VARIANT RETUNES FROM
+001350*                          GRDPARM STAY IN SYNC HERE. THIS PROGRAM
+001360*                          IS A ONE-SHOT INTERACTIVE DEMO WITH NO
+001370*                          FILE I/O OF ITS OWN, SO IT KEEPS THE
+001380*                          SHOP-STANDARD DEFAULTS BUILT INTO
+001390*                          GRDTHRSH RATHER THAN ALSO OPENING
+001400*                          GRDPARM ITSELF.
+001401* 08/09/26   R.DELACROIX   NOW THAT THIS PROGRAM HAS ITS OWN FILE
+001402*                          I/O (THE AUDIT LOG AND EXPORT FILE
+001403*                          BELOW), IT IS NO LONGER A NO-FILE-I/O
+001404*                          DEMO - IT NOW LOADS GRDPARM AT STARTUP
+001095*                          THE SAME WAY THE BATCH VARIANT DOES,
+001096*                          SO THRESHOLD OVERRIDES STAY IN SYNC
+001097*                          BETWEEN THE TWO VARIANTS. NO PARAMETER
+001098*                          FILE IS STILL NOT AN ERROR - THE
+001099*                          GRDTHRSH DEFAULTS STAND.
+001405* 08/09/26   R.DELACROIX   ASSIGNMENT NOW ACCEPTS AN EXAM SCORE
+001406*                          AND A COURSEWORK SCORE (COPYBOOK
+001407*                          ASSESS) INSTEAD OF ONE RAW NOTE.
+001408*                          PROCESSING1 WEIGHTS THEM (COPYBOOK
+001409*                          ASSESSWT) INTO WS-NOTE BEFORE
+001410*                          CLASSIFYING.
+001412* 08/09/26   R.DELACROIX   CLASSIFICATION AND THE INVALID-SCORE
+001413*                          MESSAGE CAN NOW BE DISPLAYED IN FRENCH
+001414*                          (DEFAULT) OR ENGLISH, PICKED BY
+001415*                          WS-LANG-SWITCH (COPYBOOK LANG).
+001100* 08/09/26   R.DELACROIX   LOADS LANGPARM AT STARTUP, SAME AS
+001101*                          GRDPARM ABOVE, SO THE LANGUAGE SWITCH
+001102*                          STAYS IN SYNC WITH THE BATCH VARIANT.
+001421* 08/09/26   R.DELACROIX   ERRORS-MANAGEMENT NO LONGER STOP RUNS
+001422*                          ON A NON-NUMERIC SCORE. IT NOW RE-
+001423*                          PROMPTS FOR THE EXAM/COURSEWORK SCORES
+001424*                          UP TO WS-RETRY-MAX TIMES BEFORE GIVING
+001425*                          UP, SO ONE BAD KEYSTROKE NO LONGER
+001426*                          COSTS THE WHOLE INTERACTIVE SESSION.
+001428* 08/09/26   R.DELACROIX   ADDED AN AUDIT-LOG FILE: EVERY ACCEPTED
+001429*                          GRADE IS NOW APPENDED TO IT AS ITS OWN
+001430*                          RECORD (OPERATOR ID, ENTRY DATE/TIME,
+001431*                          STUDENT ID, SCORES, FINAL NOTE) SO A
+001432*                          QUESTIONED GRADE CAN BE TRACED BACK TO
+001433*                          WHO KEYED IT AND WHEN.
+001435* 08/09/26   R.DELACROIX   ADDED A LETTER-GRADE EXPORT FILE: EACH
+001436*                          CLASSIFIED GRADE IS ALSO WRITTEN (STUDENT
+001437*                          ID, FINAL NOTE, CATEGORY CODE) SO THE
+001438*                          REGISTRAR'S EXTRACT JOB CAN PICK IT UP
+001439*                          ALONGSIDE THE BATCH VARIANT'S EXPORT FILE.
+001440******************************************************************
+001420 IDENTIFICATION DIVISION.
+001600 PROGRAM-ID. exo2Notes.
+001700 AUTHOR. Souad.
+001800 INSTALLATION. COBOL DEVELOPMENT CENTER.
+001900 DATE-WRITTEN. 01/01/08.
+002000 DATE-COMPILED. 08/09/26.
+002100 SECURITY. NON-CONFIDENTIAL.
+002200******************************************************************
+002210 ENVIRONMENT DIVISION.
+002220 INPUT-OUTPUT SECTION.
+002230 FILE-CONTROL.
+002240     SELECT AUDIT-LOG ASSIGN TO AUDITLOG
+002250         ORGANIZATION IS LINE SEQUENTIAL
+002255         FILE STATUS IS WS-AUDITLOG-STATUS.
+002256     SELECT EXPORT-FILE ASSIGN TO GRADEXPT
+002257         ORGANIZATION IS LINE SEQUENTIAL
+002258         FILE STATUS IS WS-EXPORT-STATUS.
+002259     SELECT GRADE-PARMS ASSIGN TO GRDPARM
+002261         ORGANIZATION IS LINE SEQUENTIAL
+002262         FILE STATUS IS WS-GRDPARM-STATUS.
+002263     SELECT LANG-PARM ASSIGN TO LANGPARM
+002264         ORGANIZATION IS LINE SEQUENTIAL
+002265         FILE STATUS IS WS-LANGPARM-STATUS.
+002260
+002270 DATA DIVISION.
+002280 FILE SECTION.
+002290 FD  AUDIT-LOG
+002300     RECORDING MODE IS F.
+002310 01  AL-RECORD.
+002320     COPY AUDITREC.
+002325
+002326 FD  EXPORT-FILE
+002327     RECORDING MODE IS F.
+002328 01  EG-RECORD.
+002329     COPY EXPORTRC.
+002330
+002331 FD  GRADE-PARMS
+002332     RECORDING MODE IS F.
+002333 01  GP-RECORD.
+002334     COPY GRDPRMRC.
+002335
+002336 FD  LANG-PARM
+002337     RECORDING MODE IS F.
+002338 01  LP-RECORD                 PIC X(01).
+002339
+002335 WORKING-STORAGE SECTION.
+002500******************************************************************
+002600* STUDENT IDENTITY AND GRADE BEING CLASSIFIED
+002700******************************************************************
+002800 01  WS-STUDENT-NOTE.
+002900     COPY STUNOTE.
+003000
+003100 01  WS-NOTE                  PIC 9(02).
+003800
+003810******************************************************************
+003820* GRADE-BOUNDARY THRESHOLDS (SHOP-STANDARD DEFAULTS)
+003830******************************************************************
+003840     COPY GRDTHRSH.
+003850
+003860******************************************************************
+003870* RAW EXAM/COURSEWORK SCORES, WEIGHTED TOGETHER INTO WS-NOTE
+003880******************************************************************
+003890 01  WS-ASSESSMENT.
+003900     COPY ASSESS.
+003905
+003910     COPY ASSESSWT.
+003920
+003921******************************************************************
+003922* LANGUAGE SWITCH FOR CLASSIFICATION AND ERROR MESSAGE TEXT
+003923******************************************************************
+003924     COPY LANG.
+003925
+003926 01  WS-CATEGORY-CODE             PIC X(02).
+003927
+003928******************************************************************
+003929* RE-PROMPT RETRY CONTROL FOR A NON-NUMERIC SCORE ENTRY
+003930******************************************************************
+003931 77  WS-RETRY-COUNT               PIC 9(02)     VALUE 0.
+003932 77  WS-RETRY-MAX                 PIC 9(02)     VALUE 3.
+003933 77  WS-VALID-NOTE-SWITCH         PIC X(01)     VALUE 'N'.
+003934     88  WS-VALID-NOTE             VALUE 'Y'.
+003935     88  WS-INVALID-NOTE           VALUE 'N'.
+003936 77  WS-GIVE-UP-SWITCH            PIC X(01)     VALUE 'N'.
+003937     88  WS-GIVE-UP                VALUE 'Y'.
+003938
+003939******************************************************************
+003941* OPERATOR IDENTIFICATION AND ENTRY TIMESTAMP FOR THE AUDIT LOG
+003942******************************************************************
+003943 01  WS-OPERATOR-ID               PIC X(08).
+003944 01  WS-AUDITLOG-STATUS           PIC X(02)     VALUE SPACES.
+003946 01  WS-EXPORT-STATUS             PIC X(02)     VALUE SPACES.
+003945
+003947******************************************************************
+003948* FILE STATUS/EOF FOR THE OPTIONAL GRDPARM AND LANGPARM PARAMETER
+003949* FILES READ ONCE AT STARTUP (SEE load-thresholds/load-language) -
+003950* NEITHER FILE IS REQUIRED, THE SAME OPTIONAL-FILE CONVENTION USED
+003951* BY THE BATCH VARIANT.
+003952******************************************************************
+003953 01  WS-GRDPARM-STATUS            PIC X(02)     VALUE SPACES.
+003954 77  WS-GRDPARM-EOF-SWITCH        PIC X(01)     VALUE 'N'.
+003955     88  WS-GRDPARM-EOF           VALUE 'Y'.
+003956 01  WS-LANGPARM-STATUS           PIC X(02)     VALUE SPACES.
+003957
+003945 PROCEDURE DIVISION.
+003958     Perform load-thresholds thru load-thresholds-exit.
+003959     Perform load-language thru load-language-exit.
+004000     Perform Assignment.
+004100     PErform Processing1.
+004150     Perform write-audit-record.
+004160     Perform write-export-record.
+004200     PErform EndProgram.
+004300
+004400 Assignment.
+004410     Display 'identifiant opérateur : '
+004420     Accept WS-OPERATOR-ID
+004500     Display 'numéro étudiant : '
+004600     Accept SN-STUDENT-ID
+004700     Display 'nom : '
+004800     Accept SN-LAST-NAME
+004900     Display 'prénom : '
+005000     Accept SN-FIRST-NAME
+005050     Perform accept-scores
+005400     .
+005410
+005420 accept-scores.
+005430     Display 'note d''examen : '
+005110     Accept AS-EXAM-SCORE
+005120     Display 'note de contrôle continu : '
+005130     Accept AS-COURSEWORK-SCORE
+005440     .
+005500
+005600 Processing1.
+005610     Perform errors-management
+005620         Until WS-VALID-NOTE or WS-GIVE-UP.
+005630     IF WS-GIVE-UP
+005640         GO TO EndProgram
+005650     END-IF.
+005710     Compute WS-NOTE Rounded =
+005720         (AS-EXAM-SCORE * AW-EXAM-WEIGHT)
+005730         + (AS-COURSEWORK-SCORE * AW-COURSEWORK-WEIGHT).
+005800     EVALUATE TRUE
+005900         WHEN WS-NOTE >= GT-MEDIOCRE-LOW
+005910                 AND WS-NOTE <= GT-MEDIOCRE-HIGH
+005920             MOVE 'ME' TO WS-CATEGORY-CODE
+006100         WHEN WS-NOTE >= GT-MOYEN-LOW
+006110                 AND WS-NOTE <= GT-MOYEN-HIGH
+006120             MOVE 'MO' TO WS-CATEGORY-CODE
+006300         WHEN WS-NOTE >= GT-ASSEZBIEN-LOW
+006310                 AND WS-NOTE <= GT-ASSEZBIEN-HIGH
+006320             MOVE 'AB' TO WS-CATEGORY-CODE
+006500         WHEN WS-NOTE >= GT-BIEN-LOW
+006510                 AND WS-NOTE <= GT-BIEN-HIGH
+006520             MOVE 'BI' TO WS-CATEGORY-CODE
+006700         WHEN WS-NOTE >= GT-TB-LOW
+006710                 AND WS-NOTE <= GT-TB-HIGH
+006720             MOVE 'TB' TO WS-CATEGORY-CODE
+006900         WHEN WS-NOTE >= GT-EXCELLENT-LOW
+006910                 AND WS-NOTE <= GT-EXCELLENT-HIGH
+006920             MOVE 'EX' TO WS-CATEGORY-CODE
+007100         WHEN OTHER
+007120             MOVE 'PR' TO WS-CATEGORY-CODE
+007300     END-EVALUATE
+007310     IF WS-LANG-ENGLISH
+007320         EVALUATE WS-CATEGORY-CODE
+007330             WHEN 'ME'
+007340                 DISPLAY SN-STUDENT-ID ' ' SN-LAST-NAME ' '
+007342                     SN-FIRST-NAME ' : poor'
+007350             WHEN 'MO'
+007360                 DISPLAY SN-STUDENT-ID ' ' SN-LAST-NAME ' '
+007362                     SN-FIRST-NAME ' : average'
+007370             WHEN 'AB'
+007380                 DISPLAY SN-STUDENT-ID ' ' SN-LAST-NAME ' '
+007382                     SN-FIRST-NAME ' : fairly good'
+007390             WHEN 'BI'
+007400                 DISPLAY SN-STUDENT-ID ' ' SN-LAST-NAME ' '
+007402                     SN-FIRST-NAME ' : good'
+007410             WHEN 'TB'
+007420                 DISPLAY SN-STUDENT-ID ' ' SN-LAST-NAME ' '
+007422                     SN-FIRST-NAME ' : very good'
+007430             WHEN 'EX'
+007440                 DISPLAY SN-STUDENT-ID ' ' SN-LAST-NAME ' '
+007442                     SN-FIRST-NAME ' : excellent'
+007450             WHEN OTHER
+007460                 DISPLAY SN-STUDENT-ID ' ' SN-LAST-NAME ' '
+007462                     SN-FIRST-NAME ' : grade problem'
+007470         END-EVALUATE
+007480     ELSE
+007490         EVALUATE WS-CATEGORY-CODE
+007500             WHEN 'ME'
+007510                 DISPLAY SN-STUDENT-ID ' ' SN-LAST-NAME ' '
+007512                     SN-FIRST-NAME ' : note médiocre'
+007520             WHEN 'MO'
+007530                 DISPLAY SN-STUDENT-ID ' ' SN-LAST-NAME ' '
+007532                     SN-FIRST-NAME ' : note moyenne'
+007540             WHEN 'AB'
+007550                 DISPLAY SN-STUDENT-ID ' ' SN-LAST-NAME ' '
+007552                     SN-FIRST-NAME ' : assez bien'
+007560             WHEN 'BI'
+007570                 DISPLAY SN-STUDENT-ID ' ' SN-LAST-NAME ' '
+007572                     SN-FIRST-NAME ' : bien'
+007580             WHEN 'TB'
+007590                 DISPLAY SN-STUDENT-ID ' ' SN-LAST-NAME ' '
+007592                     SN-FIRST-NAME ' : TB'
+007600             WHEN 'EX'
+007610                 DISPLAY SN-STUDENT-ID ' ' SN-LAST-NAME ' '
+007612                     SN-FIRST-NAME ' : excellent'
+007620             WHEN OTHER
+007630                 DISPLAY SN-STUDENT-ID ' ' SN-LAST-NAME ' '
+007632                     SN-FIRST-NAME ' : problème note'
+007640         END-EVALUATE
+007650     END-IF
+007700     .
 
+007600 errors-management.
+007610     SET WS-VALID-NOTE TO TRUE.
+007700     if AS-EXAM-SCORE IS NOT NUMERIC
+007710         or AS-COURSEWORK-SCORE IS NOT NUMERIC
+007720         SET WS-INVALID-NOTE TO TRUE
+007730         ADD 1 TO WS-RETRY-COUNT
+007740         IF WS-RETRY-COUNT > WS-RETRY-MAX
+007750             SET WS-GIVE-UP TO TRUE
+007760             IF WS-LANG-ENGLISH
+007770                 DISPLAY 'too many invalid entries --> giving up'
+007780             ELSE
+007790                 DISPLAY 'trop d''essais --> abandon de la saisie'
+007800             END-IF
+007810         ELSE
+007820             IF WS-LANG-ENGLISH
+007830                 display 'error ----> score not numeric, retry'
+007840             ELSE
+007850                 display 'erreur --> non numérique, ressaisir'
+007860             END-IF
+007870             Perform accept-scores
+007880         END-IF
+008000     end-if
+008100     .
+008200
+008210 write-audit-record.
+008220     MOVE SPACES TO AL-RECORD.
+008230     ACCEPT AL-ENTRY-DATE FROM DATE YYYYMMDD.
+008240     ACCEPT AL-ENTRY-TIME FROM TIME.
+008250     MOVE WS-OPERATOR-ID TO AL-OPERATOR-ID.
+008260     MOVE SN-STUDENT-ID TO AL-STUDENT-ID.
+008270     MOVE AS-EXAM-SCORE TO AL-EXAM-SCORE.
+008280     MOVE AS-COURSEWORK-SCORE TO AL-COURSEWORK-SCORE.
+008290     MOVE WS-NOTE TO AL-FINAL-NOTE.
+008300     OPEN EXTEND AUDIT-LOG.
+008302     IF WS-AUDITLOG-STATUS = '35'
+008304         OPEN OUTPUT AUDIT-LOG
+008306     END-IF.
+008310     WRITE AL-RECORD.
+008320     CLOSE AUDIT-LOG
+008330     .
+008340
+008350 write-export-record.
+008360     MOVE SPACES TO EG-RECORD.
+008370     MOVE SN-STUDENT-ID TO EG-STUDENT-ID.
+008380     MOVE WS-NOTE TO EG-NOTE.
+008390     MOVE WS-CATEGORY-CODE TO EG-LETTER-CODE.
+008400     OPEN EXTEND EXPORT-FILE.
+008410     IF WS-EXPORT-STATUS = '35'
+008420         OPEN OUTPUT EXPORT-FILE
+008430     END-IF.
+008440     WRITE EG-RECORD.
+008450     CLOSE EXPORT-FILE
+008460     .
+008470
+008480******************************************************************
+008481* load-thresholds - OVERRIDE THE DEFAULT GRADE BOUNDARIES FROM
+008482* GRDPARM, IF THE SHOP HAS SUPPLIED ONE FOR THIS COURSE. NO
+008483* PARAMETER FILE IS NOT AN ERROR - THE SHOP-STANDARD DEFAULTS IN
+008484* GRDTHRSH STAND AS LOADED.
+008485******************************************************************
+008486 load-thresholds.
+008487     OPEN INPUT GRADE-PARMS.
+008488     IF WS-GRDPARM-STATUS NOT = '00'
+008489         GO TO load-thresholds-exit
+008490     END-IF.
+008491     PERFORM load-one-threshold
+008492         UNTIL WS-GRDPARM-EOF.
+008493     CLOSE GRADE-PARMS.
+008494 load-thresholds-exit.
+008495     EXIT.
+008496
+008497 load-one-threshold.
+008498     READ GRADE-PARMS
+008499         AT END
+008500             SET WS-GRDPARM-EOF TO TRUE
+008510     END-READ.
+008520     IF NOT WS-GRDPARM-EOF
+008530         EVALUATE GP-CATEGORY-CODE
+008540             WHEN 'ME'
+008550                 MOVE GP-LOW TO GT-MEDIOCRE-LOW
+008560                 MOVE GP-HIGH TO GT-MEDIOCRE-HIGH
+008570             WHEN 'MO'
+008580                 MOVE GP-LOW TO GT-MOYEN-LOW
+008590                 MOVE GP-HIGH TO GT-MOYEN-HIGH
+008600             WHEN 'AB'
+008610                 MOVE GP-LOW TO GT-ASSEZBIEN-LOW
+008620                 MOVE GP-HIGH TO GT-ASSEZBIEN-HIGH
+008630             WHEN 'BI'
+008640                 MOVE GP-LOW TO GT-BIEN-LOW
+008650                 MOVE GP-HIGH TO GT-BIEN-HIGH
+008660             WHEN 'TB'
+008670                 MOVE GP-LOW TO GT-TB-LOW
+008680                 MOVE GP-HIGH TO GT-TB-HIGH
+008690             WHEN 'EX'
+008700                 MOVE GP-LOW TO GT-EXCELLENT-LOW
+008710                 MOVE GP-HIGH TO GT-EXCELLENT-HIGH
+008720         END-EVALUATE
+008730     END-IF
+008740     .
+008750
+008760******************************************************************
+008770* load-language - OVERRIDE THE DEFAULT (FRENCH) CLASSIFICATION AND
+008780* ERROR MESSAGE LANGUAGE FROM LANGPARM, IF SUPPLIED. NO PARAMETER
+008790* FILE IS NOT AN ERROR - WS-LANG-SWITCH STAYS 'F'.
+008800******************************************************************
+008810 load-language.
+008820     OPEN INPUT LANG-PARM.
+008830     IF WS-LANGPARM-STATUS NOT = '00'
+008840         GO TO load-language-exit
+008850     END-IF.
+008860     READ LANG-PARM
+008870         AT END
+008880             GO TO load-language-close
+008890     END-READ.
+008900     MOVE LP-RECORD TO WS-LANG-SWITCH.
+008910 load-language-close.
+008920     CLOSE LANG-PARM.
+008930 load-language-exit.
+008940     EXIT.
+008950
+008300 EndProgram.
+008400     STOP RUN
+008500     .
