@@ -0,0 +1,94 @@
+//GRADERUN JOB (ACCTNO),'NIGHTLY GRADES',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*****************************************************************
+//* JOB:        GRADERUN
+//* PURPOSE:    NIGHTLY CLASS-GRADING JOB STREAM. RUNS THE
+//*             HELLOWRD BANNER STEP, THE FILE-DRIVEN EXO2NOTES
+//*             BATCH STEP AGAINST THE DAY'S STUDENT-GRADES
+//*             DATASET, SORTS THE LETTER-GRADE EXPORT FILE INTO
+//*             CATEGORY-CODE SEQUENCE, AND PRINTS THE CATEGORY-
+//*             SEQUENCE REPORT, ALL AS ONE SCHEDULED UNIT.
+//*
+//* MAINTENANCE LOG
+//* DATE       AUTHOR        MAINTENANCE REQUIREMENT
+//* ---------  ------------  ---------------------------------------
+//* 08/09/26   R.DELACROIX   INITIAL VERSION.
+//* 08/09/26   R.DELACROIX   ADDED THE &STUGRDIN SYMBOLIC SO THE
+//*                          BANNER STEP CAN REPORT THE ACTUAL
+//*                          STUDENT-GRADES DATASET NAME THE NIGHT'S
+//*                          RUN WILL USE, READ FROM ITS OWN PARM=
+//*                          INSTEAD OF A FIXED LABEL, WHILE STAYING
+//*                          IN SYNC WITH STEP020'S STUGRDIN DD FROM
+//*                          ONE SOURCE.
+//* 08/09/26   R.DELACROIX   RENAMED THE STEP010 LOAD MODULE TO
+//*                          HELLOWRD (8 CHARACTERS) - PGM= CANNOT
+//*                          NAME A MEMBER LONGER THAN 8 CHARACTERS.
+//*                          STEP020/030/040 GAINED CATLG DISPOSITIONS
+//*                          ON ABEND FOR REJECTS/RECONOUT/GRADEXPT SO
+//*                          THE RESTART DESIGN'S OPEN EXTEND HAS
+//*                          SOMETHING TO APPEND TO AFTER A FAILED RUN.
+//*****************************************************************
+//*
+// SET STUGRDIN='GRADE.DAILY.STUGRDIN'
+//STEP010  EXEC PGM=HELLOWRD,PARM='&STUGRDIN'
+//*        BANNER STEP - LOGS THE RUN DATE/TIME AND THE JOB'S
+//*        PARAMETER SET, INCLUDING THE ACTUAL STUGRDIN DATASET NAME
+//*        PASSED IN PARM=, AS A HEADER RECORD ON THE SHARED JOBLOG.
+//STEPLIB  DD DSN=GRADE.BATCH.LOADLIB,DISP=SHR
+//JOBLOG   DD DSN=GRADE.DAILY.JOBLOG,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=70)
+//*
+//STEP020  EXEC PGM=EXO2NOTE,COND=(0,NE,STEP010)
+//*        FILE-DRIVEN CLASSIFICATION STEP - READS THE DAY'S
+//*        STUDENT-GRADES DATASET, CLASSIFIES EACH STUDENT, AND
+//*        APPENDS THE RUN'S SUMMARY COUNTS TO THE SAME JOBLOG.
+//STEPLIB  DD DSN=GRADE.BATCH.LOADLIB,DISP=SHR
+//STUGRDIN DD DSN=&STUGRDIN,DISP=SHR
+//GRDPARM  DD DSN=GRADE.PARMS.GRDPARM,DISP=SHR
+//LANGPARM DD DSN=GRADE.PARMS.LANGPARM,DISP=SHR
+//ROSTER   DD DSN=GRADE.PARMS.ROSTER,DISP=SHR
+//CHKPOINT DD DSN=GRADE.DAILY.CHKPOINT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=82)
+//REJECTS  DD DSN=GRADE.DAILY.REJECTS,
+//            DISP=(,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=56)
+//CLASSRPT DD SYSOUT=*
+//RECONOUT DD DSN=GRADE.DAILY.RECONOUT,
+//            DISP=(,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=75)
+//GRADEXPT DD DSN=GRADE.DAILY.GRADEXPT,
+//            DISP=(,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=12)
+//JOBLOG   DD DSN=GRADE.DAILY.JOBLOG,
+//            DISP=(MOD,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=70)
+//*
+//STEP030  EXEC PGM=SORT,COND=(0,NE,STEP020)
+//*        SORTS THE LETTER-GRADE EXPORT FILE INTO CATEGORY-CODE
+//*        SEQUENCE (EG-LETTER-CODE, BYTES 11-12) AHEAD OF THE
+//*        REPORT STEP THAT PRINTS IT.
+//SORTIN   DD DSN=GRADE.DAILY.GRADEXPT,DISP=SHR
+//SORTOUT  DD DSN=GRADE.DAILY.SRTEXPT,
+//            DISP=(,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=12)
+//SYSIN    DD *
+  SORT FIELDS=(11,2,CH,A)
+/*
+//*
+//STEP040  EXEC PGM=SORTRPT,COND=(0,NE,STEP030)
+//*        REPORT STEP - PRINTS THE SORTED EXPORT FILE GROUPED BY
+//*        CATEGORY INSTEAD OF PLAIN STUDENT-GRADES RECORD ORDER.
+//STEPLIB  DD DSN=GRADE.BATCH.LOADLIB,DISP=SHR
+//SRTEXPT  DD DSN=GRADE.DAILY.SRTEXPT,DISP=SHR
+//LANGPARM DD DSN=GRADE.PARMS.LANGPARM,DISP=SHR
+//CATRPT   DD SYSOUT=*
+//
