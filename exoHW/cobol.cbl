@@ -1,31 +1,74 @@
       *****************************************************************
-      * Program name:    HelloWorld                               
-      * Original author: Souad                               
+      * Program name:    HelloWorld
+      * Original author: Souad
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 01/01/08 MYNAME  Created for COBOL class
+      * 08/09/26 R.DELACROIX  Repurposed as the lead step of the
+      *                       exo2Notes job stream: writes the run
+      *                       date/time and the job's parameter set
+      *                       (input file, language file, threshold
+      *                       file, roster file) as a header record to
+      *                       a shared JOBLOG file that the exo2Notes
+      *                       batch step also appends its summary
+      *                       counts to.
+      * 08/09/26 R.DELACROIX  Header detail now names the actual
+      *                       STUGRDIN dataset for the night's run,
+      *                       taken from this step's own PARM= rather
+      *                       than a fixed label, so the JOBLOG header
+      *                       reflects the real input in use.
+      * 08/09/26 R.DELACROIX  LK-STUGRDIN-PARM now carries the 2-byte
+      *                       binary length prefix z/OS supplies ahead
+      *                       of PARM= text, instead of treating the
+      *                       whole PARM field as a bare PIC X(44).
+      *                       WRITE-HEADER now uses that length to
+      *                       bound the text it STRINGs into the
+      *                       header detail instead of trusting a
+      *                       trailing space to mark the real end of
+      *                       the PARM value.
       *
-      * Maintenence Log                                              
-      * Date      Author        Maintenance Requirement               
-      * --------- ------------  --------------------------------------- 
-      * 01/01/08 MYNAME  Created for COBOL class         
-      *                                                               
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  HelloWorld.
-       AUTHOR. Souad. 
-       INSTALLATION. COBOL DEVELOPMENT CENTER. 
-       DATE-WRITTEN. 01/01/08. 
-       DATE-COMPILED. 01/01/08. 
+       AUTHOR. Souad.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 01/01/08.
+       DATE-COMPILED. 08/09/26.
        SECURITY. NON-CONFIDENTIAL.
       *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOB-LOG ASSIGN TO JOBLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOBLOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  JOB-LOG
+           RECORDING MODE IS F.
+       01  JL-RECORD.
+           COPY JOBLOG.
+
        WORKING-STORAGE SECTION.
-       
+
        01 WS-HELLOW      PIC X(15).
+       01 WS-JOBLOG-STATUS   PIC X(02)     VALUE SPACES.
+       01 WS-PARM-LEN    PIC 9(02)     VALUE ZERO.
 
+       LINKAGE SECTION.
 
-       PROCEDURE DIVISION.
+       01 LK-STUGRDIN-PARM.
+           05 LK-PARM-LEN    PIC S9(4) COMP.
+           05 LK-PARM-TEXT   PIC X(44).
+
+       PROCEDURE DIVISION USING LK-STUGRDIN-PARM.
 
            PERFORM ASSIGNMENT.
            PERFORM PROCESSP.
+           PERFORM WRITE-HEADER.
            PERFORM CLOSEP.
 
        ASSIGNMENT.
@@ -36,9 +79,36 @@
            DISPLAY WS-HELLOW
            .
 
+       WRITE-HEADER.
+           MOVE SPACES TO JL-RECORD
+           MOVE 'H' TO JL-RECORD-TYPE
+           ACCEPT JL-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT JL-RUN-TIME FROM TIME
+           MOVE ZERO TO WS-PARM-LEN
+           IF LK-PARM-LEN > ZERO
+               MOVE LK-PARM-LEN TO WS-PARM-LEN
+               IF WS-PARM-LEN > 44
+                   MOVE 44 TO WS-PARM-LEN
+               END-IF
+           END-IF
+           IF WS-PARM-LEN = ZERO
+               MOVE 'EXO2NOTES JOB - STUGRDIN/GRDPARM/LANGPARM/ROSTER'
+                   TO JL-DETAIL
+           ELSE
+               STRING 'STUGRDIN=' DELIMITED BY SIZE
+                   LK-PARM-TEXT(1:WS-PARM-LEN) DELIMITED BY SIZE
+                   INTO JL-DETAIL
+           END-IF
+           OPEN EXTEND JOB-LOG
+           IF WS-JOBLOG-STATUS = '35'
+               OPEN OUTPUT JOB-LOG
+           END-IF
+           WRITE JL-RECORD
+           CLOSE JOB-LOG
+           .
+
        CLOSEP.
            STOP RUN
            .
-          
 
 
